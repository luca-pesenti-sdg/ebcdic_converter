@@ -0,0 +1,440 @@
+      *================================================================*
+      *  PROGRAM-ID    : CC1SIMD                                       *
+      *  AUTORE        : UFFICIO SISTEMI - AREA TABELLE DI SISTEMA     *
+      *  INSTALLAZIONE : DIREZIONE GENERALE - ELABORAZIONE DATI        *
+      *  DATA-SCRITTURA: 09/08/2026                                    *
+      *  DESCRIZIONE   : UTILITY DI SIMULAZIONE DELLE DATE VALUTA. PER *
+      *                  OGNI RICHIESTA (CAUSALE + DATA OPERAZIONE)    *
+      *                  RICAVA LA VERSIONE DI CAUSALE APPLICABILE     *
+      *                  (DATA-VALID-OUT <= DATA OPERAZIONE) E APPLICA *
+      *                  LE REGOLE CODIFICATE IN CCAU-DATI-DATA-       *
+      *                  FINANZIARIA, CCAU-DATI-DATA-PROCESSO E        *
+      *                  CCAU-DATI-DATA-PASSAGGIO, STAMPANDO LE TRE    *
+      *                  DATE RISULTANTI.                              *
+      *                  IL CALCOLO DEI GIORNI LAVORATIVI CONSIDERA    *
+      *                  SOLO SABATO E DOMENICA COME NON LAVORATIVI:   *
+      *                  NON E' DISPONIBILE IN QUESTO AMBIENTE UNA     *
+      *                  TABELLA DEL CALENDARIO FESTIVITA'.            *
+      *                  QUANDO IL RIFERIMENTO E' 'V' (DATA VALUTA) LA *
+      *                  SIMULAZIONE USA LA DATA OPERAZIONE RICEVUTA   *
+      *                  IN INGRESSO, NON DISPONENDO DI UNA DATA       *
+      *                  VALUTA DISTINTA DA SIMULARE.                  *
+      *------------------------------------------------------------*  *
+      *  STORIA DELLE MODIFICHE                                        *
+      *  DATA        AUTORE   DESCRIZIONE                              *
+      *  09/08/2026  UFSIS    PRIMA VERSIONE DEL PROGRAMMA.            *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CC1SIMD.
+       AUTHOR.         UFFICIO SISTEMI - AREA TABELLE DI SISTEMA.
+       INSTALLATION.   DIREZIONE GENERALE - ELABORAZIONE DATI.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAUSALE-FILE ASSIGN TO "CAUSALE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CCAU-KEY-OUT OF CAUSALE-REC
+               FILE STATUS IS WS-CAUSALE-STATUS.
+
+           SELECT SIMD-RICHIESTE ASSIGN TO "SIMDTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RICH-STATUS.
+
+           SELECT SIMD-REPORT ASSIGN TO "SIMDLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAUSALE-FILE.
+           COPY CC0CAUSR.
+
+       FD  SIMD-RICHIESTE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY SIMDTRAN.
+
+       FD  SIMD-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SIMD-REPORT-LINEA              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-AREA.
+           05  WS-CAUSALE-STATUS         PIC XX.
+               88  WS-CAUSALE-OK             VALUE '00'.
+           05  WS-RICH-STATUS            PIC XX.
+               88  WS-RICH-OK                VALUE '00'.
+           05  WS-REPORT-STATUS          PIC XX.
+               88  WS-REPORT-OK              VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-FLAG-FINE-RICH         PIC X       VALUE 'N'.
+               88  WS-FINE-RICH              VALUE 'S'.
+           05  WS-FLAG-FILE-APERTI       PIC X       VALUE 'N'.
+               88  WS-FILE-APERTI            VALUE 'S'.
+           05  WS-FLAG-CONTINUA-RICERCA  PIC X       VALUE 'N'.
+               88  WS-CONTINUA-RICERCA       VALUE 'S'.
+           05  WS-FLAG-TROVATA           PIC X       VALUE 'N'.
+               88  WS-CAUSALE-TROVATA        VALUE 'S'.
+
+       01  WS-CAUSALE-APPLICABILE.
+           COPY CC0CAUSA.
+
+       01  WS-DATE-AREA.
+           05  WS-DATA-OPERAZIONE-8      PIC 9(8).
+           05  WS-DATA-FINANZIARIA-8     PIC 9(8).
+           05  WS-DATA-PROCESSO-8        PIC 9(8).
+           05  WS-DATA-PASSAGGIO-8       PIC 9(8).
+           05  WS-SECOLO-DUE-CIFRE       PIC 9(2).
+
+       01  WS-DATE-SCRATCH.
+           05  WS-DATE-6-CIFRE           PIC 9(6).
+           05  WS-DATE-6-CIFRE-R REDEFINES WS-DATE-6-CIFRE.
+               10  WS-DATE-AA            PIC 9(2).
+               10  WS-DATE-MM            PIC 9(2).
+               10  WS-DATE-GG            PIC 9(2).
+           05  WS-DATE-8-CIFRE           PIC 9(8).
+           05  WS-DATE-EDITATA           PIC X(10).
+
+       01  WS-CALC-AREA.
+           05  WS-CALC-DATA-BASE         PIC 9(8).
+           05  WS-CALC-TIPO-GG           PIC X.
+           05  WS-CALC-SEGNO             PIC X.
+           05  WS-CALC-NUM-GG            PIC 9(3).
+           05  WS-CALC-DATA-RIS          PIC 9(8).
+           05  WS-CALC-INTERO            PIC 9(9)    COMP.
+           05  WS-CALC-CONTATORE         PIC 9(3)    COMP.
+           05  WS-CALC-MOD7              PIC 9.
+           05  WS-CALC-PASSO             PIC S9(4)   COMP.
+
+       01  WS-INTESTAZIONE.
+           05  FILLER          PIC X(48) VALUE
+               "SIMULAZIONE DATE VALUTA - CAUSALI (CC0CAUSA)".
+
+       01  WS-RIGA-RICHIESTA.
+           05  FILLER          PIC X(6)  VALUE "CAUSA=".
+           05  WS-RR-ID        PIC X(4).
+           05  FILLER          PIC X.
+           05  WS-RR-COD-CAU   PIC X(6).
+           05  FILLER          PIC X(9)  VALUE "  OPER = ".
+           05  WS-RR-DATA-OPER PIC X(10).
+
+       01  WS-RIGA-RISULTATO.
+           05  FILLER          PIC X(20) VALUE "  DATA FINANZIARIA=".
+           05  WS-RS-FIN       PIC X(10).
+           05  FILLER          PIC X(17) VALUE "  DATA PROCESSO=".
+           05  WS-RS-PRO       PIC X(10).
+           05  FILLER          PIC X(19) VALUE "  DATA PASSAGGIO=".
+           05  WS-RS-PAS       PIC X(10).
+
+       01  WS-RIGA-ERRORE.
+           05  FILLER          PIC X(30) VALUE
+               "  *** CAUSALE NON TROVATA ***".
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *  0000-MAINLINE : PARAGRAFO PRINCIPALE                          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA
+               THRU 1000-INIZIALIZZA-EXIT.
+           PERFORM 2000-ELABORA-RICHIESTE
+               THRU 2000-ELABORA-RICHIESTE-EXIT
+               UNTIL WS-FINE-RICH.
+           PERFORM 9000-TERMINA
+               THRU 9000-TERMINA-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *  1000-INIZIALIZZA : APERTURA FILE E STAMPA INTESTAZIONE        *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN INPUT CAUSALE-FILE.
+           IF NOT WS-CAUSALE-OK
+               DISPLAY "CC1SIMD - ERRORE APERTURA CAUSALE-FILE "
+                       WS-CAUSALE-STATUS
+               MOVE "S" TO WS-FLAG-FINE-RICH
+               GO TO 1000-INIZIALIZZA-EXIT
+           END-IF.
+
+           OPEN INPUT SIMD-RICHIESTE.
+           OPEN OUTPUT SIMD-REPORT.
+           MOVE "S" TO WS-FLAG-FILE-APERTI.
+
+           MOVE WS-INTESTAZIONE TO SIMD-REPORT-LINEA.
+           WRITE SIMD-REPORT-LINEA.
+
+           IF NOT WS-RICH-OK
+               MOVE "S" TO WS-FLAG-FINE-RICH
+           ELSE
+               PERFORM 2100-LEGGI-RICHIESTA
+                   THRU 2100-LEGGI-RICHIESTA-EXIT
+           END-IF.
+       1000-INIZIALIZZA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-ELABORA-RICHIESTE : UNA SIMULAZIONE PER RICHIESTA        *
+      *----------------------------------------------------------------*
+       2000-ELABORA-RICHIESTE.
+           PERFORM 3000-TROVA-CAUSALE
+               THRU 3000-TROVA-CAUSALE-EXIT.
+
+           MOVE SIMD-TRAN-ID       TO WS-RR-ID.
+           MOVE SIMD-TRAN-COD-CAU  TO WS-RR-COD-CAU.
+
+           IF WS-CAUSALE-TROVATA
+               PERFORM 4000-CALCOLA-DATE-RISULTATO
+                   THRU 4000-CALCOLA-DATE-RISULTATO-EXIT
+               PERFORM 5000-STAMPA-RISULTATO
+                   THRU 5000-STAMPA-RISULTATO-EXIT
+           ELSE
+               PERFORM 8000-ESPANDI-DATA-8-CIFRE
+                   THRU 8000-ESPANDI-DATA-8-CIFRE-EXIT
+               PERFORM 8300-FORMATTA-DATA-8
+                   THRU 8300-FORMATTA-DATA-8-EXIT
+               MOVE WS-DATE-EDITATA TO WS-RR-DATA-OPER
+               MOVE WS-RIGA-RICHIESTA TO SIMD-REPORT-LINEA
+               WRITE SIMD-REPORT-LINEA
+               MOVE WS-RIGA-ERRORE    TO SIMD-REPORT-LINEA
+               WRITE SIMD-REPORT-LINEA
+           END-IF.
+
+           PERFORM 2100-LEGGI-RICHIESTA
+               THRU 2100-LEGGI-RICHIESTA-EXIT.
+       2000-ELABORA-RICHIESTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-LEGGI-RICHIESTA : LETTURA PROSSIMA RICHIESTA             *
+      *----------------------------------------------------------------*
+       2100-LEGGI-RICHIESTA.
+           READ SIMD-RICHIESTE
+               AT END
+                   MOVE "S" TO WS-FLAG-FINE-RICH.
+       2100-LEGGI-RICHIESTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-TROVA-CAUSALE : RICERCA LA VERSIONE APPLICABILE, CIOE'   *
+      *  L'ULTIMA CON DATA-VALID-OUT <= DATA OPERAZIONE RICHIESTA      *
+      *----------------------------------------------------------------*
+       3000-TROVA-CAUSALE.
+           MOVE "N" TO WS-FLAG-TROVATA.
+           MOVE LOW-VALUES         TO CCAU-KEY-OUT OF CAUSALE-REC.
+           MOVE SIMD-TRAN-ID       TO CCAU-ID-OUT OF CAUSALE-REC.
+           MOVE SIMD-TRAN-COD-CAU  TO CCAU-COD-CAU-OUT OF CAUSALE-REC.
+           MOVE SIMD-TRAN-RESTO    TO CCAU-RESTO-OUT OF CAUSALE-REC.
+
+           START CAUSALE-FILE KEY IS NOT LESS THAN
+                 CCAU-KEY-OUT OF CAUSALE-REC
+               INVALID KEY
+                   MOVE "N" TO WS-FLAG-CONTINUA-RICERCA
+               NOT INVALID KEY
+                   MOVE "S" TO WS-FLAG-CONTINUA-RICERCA
+           END-START.
+
+           PERFORM 3100-ESAMINA-PROSSIMA-VERSIONE
+               THRU 3100-ESAMINA-PROSSIMA-VERSIONE-EXIT
+               UNTIL NOT WS-CONTINUA-RICERCA.
+       3000-TROVA-CAUSALE-EXIT.
+           EXIT.
+
+       3100-ESAMINA-PROSSIMA-VERSIONE.
+           READ CAUSALE-FILE NEXT RECORD
+               AT END
+                   MOVE "N" TO WS-FLAG-CONTINUA-RICERCA
+                   GO TO 3100-ESAMINA-PROSSIMA-VERSIONE-EXIT
+           END-READ.
+
+           IF CCAU-ID-OUT OF CAUSALE-REC NOT = SIMD-TRAN-ID OR
+              CCAU-COD-CAU-OUT OF CAUSALE-REC NOT = SIMD-TRAN-COD-CAU OR
+              CCAU-RESTO-OUT OF CAUSALE-REC NOT = SIMD-TRAN-RESTO
+               MOVE "N" TO WS-FLAG-CONTINUA-RICERCA
+               GO TO 3100-ESAMINA-PROSSIMA-VERSIONE-EXIT
+           END-IF.
+
+           IF CCAU-DATA-VALID-OUT-N OF CAUSALE-REC >
+              SIMD-TRAN-DATA-OPER
+               MOVE "N" TO WS-FLAG-CONTINUA-RICERCA
+               GO TO 3100-ESAMINA-PROSSIMA-VERSIONE-EXIT
+           END-IF.
+
+           MOVE CAUSALE-REC TO WS-CAUSALE-APPLICABILE.
+           MOVE "S" TO WS-FLAG-TROVATA.
+       3100-ESAMINA-PROSSIMA-VERSIONE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  4000-CALCOLA-DATE-RISULTATO : APPLICA LE TRE REGOLE DI DATA   *
+      *----------------------------------------------------------------*
+       4000-CALCOLA-DATE-RISULTATO.
+           PERFORM 8000-ESPANDI-DATA-8-CIFRE
+               THRU 8000-ESPANDI-DATA-8-CIFRE-EXIT.
+           MOVE WS-DATE-8-CIFRE TO WS-DATA-OPERAZIONE-8.
+
+      *    --- DATA FINANZIARIA (RIFERIMENTO 'O' OD 'V': NON ESISTE
+      *        UNA DATA VALUTA DISTINTA IN INGRESSO, QUINDI ANCHE PER
+      *        RIFERIMENTO 'V' LA BASE E' LA DATA OPERAZIONE) --------
+           MOVE WS-DATA-OPERAZIONE-8 TO WS-CALC-DATA-BASE.
+           MOVE CCAU-FLAG-DATA-FIN-TIPO-GG OF WS-CAUSALE-APPLICABILE
+               TO WS-CALC-TIPO-GG.
+           MOVE CCAU-FLAG-DATA-FIN-SEGNO OF WS-CAUSALE-APPLICABILE
+               TO WS-CALC-SEGNO.
+           MOVE CCAU-DATA-FIN-NUM-GG OF WS-CAUSALE-APPLICABILE
+               TO WS-CALC-NUM-GG.
+           PERFORM 8200-CALCOLA-GIORNI
+               THRU 8200-CALCOLA-GIORNI-EXIT.
+           MOVE WS-CALC-DATA-RIS TO WS-DATA-FINANZIARIA-8.
+
+      *    --- DATA PROCESSO (SEMPRE SU BASE DATA OPERAZIONE) ---------
+           MOVE WS-DATA-OPERAZIONE-8 TO WS-CALC-DATA-BASE.
+           MOVE CCAU-FLAG-DATA-PRO-TIPO-GG OF WS-CAUSALE-APPLICABILE
+               TO WS-CALC-TIPO-GG.
+           MOVE CCAU-FLAG-DATA-PRO-SEGNO OF WS-CAUSALE-APPLICABILE
+               TO WS-CALC-SEGNO.
+           MOVE CCAU-DATA-PRO-NUM-GG OF WS-CAUSALE-APPLICABILE
+               TO WS-CALC-NUM-GG.
+           PERFORM 8200-CALCOLA-GIORNI
+               THRU 8200-CALCOLA-GIORNI-EXIT.
+           MOVE WS-CALC-DATA-RIS TO WS-DATA-PROCESSO-8.
+
+      *    --- DATA PASSAGGIO ------------------------------------------
+           EVALUATE TRUE
+               WHEN CCAU-PRO-DATA-PAS OF WS-CAUSALE-APPLICABILE
+                   MOVE WS-DATA-PROCESSO-8 TO WS-CALC-DATA-BASE
+               WHEN CCAU-FIN-DATA-PAS OF WS-CAUSALE-APPLICABILE
+                   MOVE WS-DATA-FINANZIARIA-8 TO WS-CALC-DATA-BASE
+               WHEN OTHER
+                   MOVE WS-DATA-OPERAZIONE-8 TO WS-CALC-DATA-BASE
+           END-EVALUATE.
+           MOVE CCAU-FLAG-DATA-PAS-TIPO-GG OF WS-CAUSALE-APPLICABILE
+               TO WS-CALC-TIPO-GG.
+           MOVE CCAU-FLAG-DATA-PAS-SEGNO OF WS-CAUSALE-APPLICABILE
+               TO WS-CALC-SEGNO.
+           MOVE CCAU-DATA-PAS-NUM-GG OF WS-CAUSALE-APPLICABILE
+               TO WS-CALC-NUM-GG.
+           PERFORM 8200-CALCOLA-GIORNI
+               THRU 8200-CALCOLA-GIORNI-EXIT.
+           MOVE WS-CALC-DATA-RIS TO WS-DATA-PASSAGGIO-8.
+       4000-CALCOLA-DATE-RISULTATO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  5000-STAMPA-RISULTATO : FORMATTA E STAMPA LE DATE RISULTANTI  *
+      *----------------------------------------------------------------*
+       5000-STAMPA-RISULTATO.
+           MOVE WS-DATA-FINANZIARIA-8 TO WS-DATE-8-CIFRE.
+           PERFORM 8300-FORMATTA-DATA-8
+               THRU 8300-FORMATTA-DATA-8-EXIT.
+           MOVE WS-DATE-EDITATA TO WS-RS-FIN.
+
+           MOVE WS-DATA-PROCESSO-8 TO WS-DATE-8-CIFRE.
+           PERFORM 8300-FORMATTA-DATA-8
+               THRU 8300-FORMATTA-DATA-8-EXIT.
+           MOVE WS-DATE-EDITATA TO WS-RS-PRO.
+
+           MOVE WS-DATA-PASSAGGIO-8 TO WS-DATE-8-CIFRE.
+           PERFORM 8300-FORMATTA-DATA-8
+               THRU 8300-FORMATTA-DATA-8-EXIT.
+           MOVE WS-DATE-EDITATA TO WS-RS-PAS.
+
+           MOVE WS-DATA-OPERAZIONE-8 TO WS-DATE-8-CIFRE.
+           PERFORM 8300-FORMATTA-DATA-8
+               THRU 8300-FORMATTA-DATA-8-EXIT.
+           MOVE WS-DATE-EDITATA TO WS-RR-DATA-OPER.
+
+           MOVE WS-RIGA-RICHIESTA  TO SIMD-REPORT-LINEA.
+           WRITE SIMD-REPORT-LINEA.
+           MOVE WS-RIGA-RISULTATO  TO SIMD-REPORT-LINEA.
+           WRITE SIMD-REPORT-LINEA.
+       5000-STAMPA-RISULTATO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8000-ESPANDI-DATA-8-CIFRE : DA AAMMGG A CCAAMMGG (FINESTRA    *
+      *  SECOLO: ANNI 00-49 = 20XX, ANNI 50-99 = 19XX)                 *
+      *----------------------------------------------------------------*
+       8000-ESPANDI-DATA-8-CIFRE.
+           MOVE SIMD-TRAN-DATA-OPER TO WS-DATE-6-CIFRE.
+           IF WS-DATE-AA < 50
+               MOVE 20 TO WS-SECOLO-DUE-CIFRE
+           ELSE
+               MOVE 19 TO WS-SECOLO-DUE-CIFRE
+           END-IF.
+           MOVE WS-SECOLO-DUE-CIFRE TO WS-DATE-8-CIFRE(1:2).
+           MOVE WS-DATE-AA          TO WS-DATE-8-CIFRE(3:2).
+           MOVE WS-DATE-MM          TO WS-DATE-8-CIFRE(5:2).
+           MOVE WS-DATE-GG          TO WS-DATE-8-CIFRE(7:2).
+       8000-ESPANDI-DATA-8-CIFRE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8200-CALCOLA-GIORNI : SOMMA/SOTTRAE N GIORNI (LAVORATIVI O    *
+      *  DI CALENDARIO) ALLA DATA BASE, RESTITUENDO LA DATA RISULTATO  *
+      *----------------------------------------------------------------*
+       8200-CALCOLA-GIORNI.
+           IF WS-CALC-SEGNO = '-'
+               MOVE -1 TO WS-CALC-PASSO
+           ELSE
+               MOVE 1  TO WS-CALC-PASSO
+           END-IF.
+
+           COMPUTE WS-CALC-INTERO =
+               FUNCTION INTEGER-OF-DATE(WS-CALC-DATA-BASE).
+
+           IF WS-CALC-TIPO-GG = 'L'
+               MOVE ZERO TO WS-CALC-CONTATORE
+               PERFORM 8210-AVANZA-UN-GIORNO-LAV
+                   THRU 8210-AVANZA-UN-GIORNO-LAV-EXIT
+                   UNTIL WS-CALC-CONTATORE >= WS-CALC-NUM-GG
+           ELSE
+               COMPUTE WS-CALC-INTERO = WS-CALC-INTERO +
+                   (WS-CALC-PASSO * WS-CALC-NUM-GG)
+           END-IF.
+
+           COMPUTE WS-CALC-DATA-RIS =
+               FUNCTION DATE-OF-INTEGER(WS-CALC-INTERO).
+       8200-CALCOLA-GIORNI-EXIT.
+           EXIT.
+
+       8210-AVANZA-UN-GIORNO-LAV.
+           COMPUTE WS-CALC-INTERO = WS-CALC-INTERO + WS-CALC-PASSO.
+           COMPUTE WS-CALC-MOD7 = FUNCTION MOD(WS-CALC-INTERO, 7).
+           IF WS-CALC-MOD7 NOT = 0 AND WS-CALC-MOD7 NOT = 6
+               ADD 1 TO WS-CALC-CONTATORE
+           END-IF.
+       8210-AVANZA-UN-GIORNO-LAV-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8300-FORMATTA-DATA-8 : DA CCAAMMGG A GG/MM/AAAA               *
+      *----------------------------------------------------------------*
+       8300-FORMATTA-DATA-8.
+           MOVE WS-DATE-8-CIFRE(7:2)  TO WS-DATE-EDITATA(1:2).
+           MOVE "/"                   TO WS-DATE-EDITATA(3:1).
+           MOVE WS-DATE-8-CIFRE(5:2)  TO WS-DATE-EDITATA(4:2).
+           MOVE "/"                   TO WS-DATE-EDITATA(6:1).
+           MOVE WS-DATE-8-CIFRE(1:4)  TO WS-DATE-EDITATA(7:4).
+       8300-FORMATTA-DATA-8-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9000-TERMINA : CHIUSURA FILE                                 *
+      *----------------------------------------------------------------*
+       9000-TERMINA.
+           IF WS-FILE-APERTI
+               CLOSE CAUSALE-FILE
+               CLOSE SIMD-RICHIESTE
+               CLOSE SIMD-REPORT
+           END-IF.
+       9000-TERMINA-EXIT.
+           EXIT.

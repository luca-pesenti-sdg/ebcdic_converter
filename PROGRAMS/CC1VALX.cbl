@@ -0,0 +1,246 @@
+      *================================================================*
+      *  PROGRAM-ID    : CC1VALX                                       *
+      *  AUTORE        : UFFICIO SISTEMI - AREA TABELLE DI SISTEMA     *
+      *  INSTALLAZIONE : DIREZIONE GENERALE - ELABORAZIONE DATI        *
+      *  DATA-SCRITTURA: 09/08/2026                                    *
+      *  DESCRIZIONE   : CONTROLLO PERIODICO DELLE CAUSALI CON VALUTA  *
+      *                  ANOMALA (CCAU-VALAN-VALUTE-ANOMAL). SEGNALA   *
+      *                  LE CAUSALI I CUI GIORNI DI ANTERGAZIONE O DI  *
+      *                  POSTERGAZIONE SUPERANO LA SOGLIA DI POLICY    *
+      *                  RICEVUTA IN INGRESSO (VALXPARM), OPPURE IL    *
+      *                  CUI LIMITE DI IMPORTO (CCAU-VALAN-LIM-IMP) E' *
+      *                  A ZERO, CIOE' COL CONTROLLO DI FATTO          *
+      *                  DISATTIVATO PER QUELLA CAUSALE.               *
+      *------------------------------------------------------------*  *
+      *  STORIA DELLE MODIFICHE                                        *
+      *  DATA        AUTORE   DESCRIZIONE                              *
+      *  09/08/2026  UFSIS    PRIMA VERSIONE DEL PROGRAMMA.            *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CC1VALX.
+       AUTHOR.         UFFICIO SISTEMI - AREA TABELLE DI SISTEMA.
+       INSTALLATION.   DIREZIONE GENERALE - ELABORAZIONE DATI.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAUSALE-FILE ASSIGN TO "CAUSALE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CCAU-KEY-OUT OF CAUSALE-REC
+               FILE STATUS IS WS-CAUSALE-STATUS.
+
+           SELECT VALX-PARM ASSIGN TO "VALXPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT VALX-REPORT ASSIGN TO "VALXLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAUSALE-FILE.
+           COPY CC0CAUSR.
+
+       FD  VALX-PARM
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY VALXPARM.
+
+       FD  VALX-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  VALX-REPORT-LINEA              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-AREA.
+           05  WS-CAUSALE-STATUS         PIC XX.
+               88  WS-CAUSALE-OK             VALUE '00'.
+           05  WS-PARM-STATUS            PIC XX.
+               88  WS-PARM-OK                VALUE '00'.
+           05  WS-REPORT-STATUS          PIC XX.
+               88  WS-REPORT-OK              VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-FLAG-FINE-CAUSALI      PIC X       VALUE 'N'.
+               88  WS-FINE-CAUSALI           VALUE 'S'.
+           05  WS-FLAG-ANOMALA           PIC X       VALUE 'N'.
+               88  WS-CAUSALE-ANOMALA         VALUE 'S'.
+           05  WS-FLAG-FILE-APERTI       PIC X       VALUE 'N'.
+               88  WS-FILE-APERTI            VALUE 'S'.
+
+       01  WS-LIMITI-POLICY.
+           05  WS-LIM-ANTERG             PIC 9(3)    VALUE ZERO.
+           05  WS-LIM-POSTERG            PIC 9(3)    VALUE ZERO.
+
+       01  WS-CONTATORI.
+           05  WS-CONT-ESAMINATE         PIC 9(7)    COMP-3 VALUE ZERO.
+           05  WS-CONT-ANOMALE           PIC 9(7)    COMP-3 VALUE ZERO.
+
+       01  WS-INTESTAZIONE.
+           05  FILLER          PIC X(48) VALUE
+               "CONTROLLO CAUSALI A VALUTA ANOMALA (CCAU-VALAN)".
+
+       01  WS-RIGA-DETTAGLIO.
+           05  WS-RD-ID                  PIC X(4).
+           05  FILLER                    PIC X.
+           05  WS-RD-COD-CAU             PIC X(7).
+           05  WS-RD-GG-ANTERG           PIC ZZ9.
+           05  FILLER                    PIC X(3)  VALUE "   ".
+           05  WS-RD-GG-POSTERG          PIC ZZ9.
+           05  FILLER                    PIC X(3)  VALUE "   ".
+           05  WS-RD-LIM-IMP             PIC Z(12)9,99.
+           05  FILLER                    PIC X(2)  VALUE "  ".
+           05  WS-RD-MOTIVO              PIC X(50).
+
+       01  WS-MOTIVO-TMP                 PIC X(50).
+
+       01  WS-RIGA-TOTALI.
+           05  FILLER          PIC X(19) VALUE "TOTALI: ESAMINATE=".
+           05  WS-RT-ESAMINATE PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(11) VALUE "  ANOMALE=".
+           05  WS-RT-ANOMALE   PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *  0000-MAINLINE : PARAGRAFO PRINCIPALE                          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA
+               THRU 1000-INIZIALIZZA-EXIT.
+           PERFORM 2000-ESAMINA-CAUSALE
+               THRU 2000-ESAMINA-CAUSALE-EXIT
+               UNTIL WS-FINE-CAUSALI.
+           PERFORM 9000-TERMINA
+               THRU 9000-TERMINA-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *  1000-INIZIALIZZA : LEGGE LA SOGLIA DI POLICY E APRE I FILE    *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN INPUT VALX-PARM.
+           READ VALX-PARM
+               AT END
+                   MOVE ZERO TO VALX-PARM-LIM-ANTERG
+                   MOVE ZERO TO VALX-PARM-LIM-POSTERG
+           END-READ.
+           MOVE VALX-PARM-LIM-ANTERG  TO WS-LIM-ANTERG.
+           MOVE VALX-PARM-LIM-POSTERG TO WS-LIM-POSTERG.
+           CLOSE VALX-PARM.
+
+           OPEN INPUT CAUSALE-FILE.
+           IF NOT WS-CAUSALE-OK
+               DISPLAY "CC1VALX - ERRORE APERTURA CAUSALE-FILE "
+                       WS-CAUSALE-STATUS
+               MOVE "S" TO WS-FLAG-FINE-CAUSALI
+               GO TO 1000-INIZIALIZZA-EXIT
+           END-IF.
+
+           OPEN OUTPUT VALX-REPORT.
+           MOVE "S" TO WS-FLAG-FILE-APERTI.
+           MOVE WS-INTESTAZIONE TO VALX-REPORT-LINEA.
+           WRITE VALX-REPORT-LINEA.
+
+           PERFORM 2100-LEGGI-CAUSALE
+               THRU 2100-LEGGI-CAUSALE-EXIT.
+       1000-INIZIALIZZA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-ESAMINA-CAUSALE : VERIFICA UNA CAUSALE E, SE ANOMALA,    *
+      *  LA STAMPA SUL REPORT DI ECCEZIONE                             *
+      *----------------------------------------------------------------*
+       2000-ESAMINA-CAUSALE.
+           ADD 1 TO WS-CONT-ESAMINATE.
+           MOVE SPACES TO WS-RD-MOTIVO.
+           MOVE "N" TO WS-FLAG-ANOMALA.
+
+           IF CCAU-VALAN-GG-ANTERG OF CAUSALE-REC > WS-LIM-ANTERG
+               MOVE "S" TO WS-FLAG-ANOMALA
+               STRING "GG.ANTERG.OLTRE SOGLIA "
+                      DELIMITED BY SIZE
+                      WS-RD-MOTIVO
+                      DELIMITED BY SPACE
+                      INTO WS-MOTIVO-TMP
+               MOVE WS-MOTIVO-TMP TO WS-RD-MOTIVO
+           END-IF.
+
+           IF CCAU-VALAN-GG-POSTERG OF CAUSALE-REC > WS-LIM-POSTERG
+               MOVE "S" TO WS-FLAG-ANOMALA
+               STRING WS-RD-MOTIVO
+                      DELIMITED BY SPACE
+                      "GG.POSTERG.OLTRE SOGLIA "
+                      DELIMITED BY SIZE
+                      INTO WS-MOTIVO-TMP
+               MOVE WS-MOTIVO-TMP TO WS-RD-MOTIVO
+           END-IF.
+
+           IF CCAU-VALAN-LIM-IMP OF CAUSALE-REC = ZERO
+               MOVE "S" TO WS-FLAG-ANOMALA
+               STRING WS-RD-MOTIVO
+                      DELIMITED BY SPACE
+                      "LIMITE IMPORTO DISATTIVATO"
+                      DELIMITED BY SIZE
+                      INTO WS-MOTIVO-TMP
+               MOVE WS-MOTIVO-TMP TO WS-RD-MOTIVO
+           END-IF.
+
+           IF WS-CAUSALE-ANOMALA
+               PERFORM 2200-STAMPA-ECCEZIONE
+                   THRU 2200-STAMPA-ECCEZIONE-EXIT
+               ADD 1 TO WS-CONT-ANOMALE
+           END-IF.
+
+           PERFORM 2100-LEGGI-CAUSALE
+               THRU 2100-LEGGI-CAUSALE-EXIT.
+       2000-ESAMINA-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-LEGGI-CAUSALE : LETTURA SEQUENZIALE PROSSIMA CAUSALE     *
+      *----------------------------------------------------------------*
+       2100-LEGGI-CAUSALE.
+           READ CAUSALE-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FLAG-FINE-CAUSALI.
+       2100-LEGGI-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2200-STAMPA-ECCEZIONE : FORMATTA E STAMPA UNA RIGA DI ESITO   *
+      *----------------------------------------------------------------*
+       2200-STAMPA-ECCEZIONE.
+           MOVE CCAU-ID-OUT OF CAUSALE-REC      TO WS-RD-ID.
+           MOVE CCAU-COD-CAU-OUT OF CAUSALE-REC TO WS-RD-COD-CAU.
+           MOVE CCAU-VALAN-GG-ANTERG OF CAUSALE-REC
+               TO WS-RD-GG-ANTERG.
+           MOVE CCAU-VALAN-GG-POSTERG OF CAUSALE-REC
+               TO WS-RD-GG-POSTERG.
+           MOVE CCAU-VALAN-LIM-IMP OF CAUSALE-REC
+               TO WS-RD-LIM-IMP.
+           MOVE WS-RIGA-DETTAGLIO TO VALX-REPORT-LINEA.
+           WRITE VALX-REPORT-LINEA.
+       2200-STAMPA-ECCEZIONE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9000-TERMINA : STAMPA TOTALI DI CONTROLLO E CHIUDE I FILE     *
+      *----------------------------------------------------------------*
+       9000-TERMINA.
+           IF WS-FILE-APERTI
+               MOVE WS-CONT-ESAMINATE TO WS-RT-ESAMINATE
+               MOVE WS-CONT-ANOMALE   TO WS-RT-ANOMALE
+               MOVE WS-RIGA-TOTALI TO VALX-REPORT-LINEA
+               WRITE VALX-REPORT-LINEA
+               CLOSE CAUSALE-FILE
+               CLOSE VALX-REPORT
+           END-IF.
+       9000-TERMINA-EXIT.
+           EXIT.

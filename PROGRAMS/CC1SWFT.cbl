@@ -0,0 +1,215 @@
+      *================================================================*
+      *  PROGRAM-ID    : CC1SWFT                                       *
+      *  AUTORE        : UFFICIO SISTEMI - AREA TABELLE DI SISTEMA     *
+      *  INSTALLAZIONE : DIREZIONE GENERALE - ELABORAZIONE DATI        *
+      *  DATA-SCRITTURA: 09/08/2026                                    *
+      *  DESCRIZIONE   : VALIDAZIONE DELLA MAPPATURA SWIFT DELLE       *
+      *                  CAUSALI ABILITATE ALL'OPERATIVITA' ESTERO.    *
+      *                  UNA CAUSALE E' CONSIDERATA ABILITATA ALL'     *
+      *                  ESTERO/ACCENTRAMENTO QUANDO E' IN ACCENTRA-   *
+      *                  MENTO (CCAU-SOLO-ACCENTR O CCAU-SPOR-ACCENTR) *
+      *                  OPPURE QUANDO IL FLAG DI OPERATIVITA' GENERALE*
+      *                  AMMETTE L'ESTERO (CCAU-OPER-GEN-SI-EST O      *
+      *                  CCAU-OPER-GEN-ANCHE-EST). PER OGNI CAUSALE    *
+      *                  COSI' ABILITATA MA CON CCAU-CAU-SWIFT NON     *
+      *                  VALORIZZATO VIENE PRODOTTA UNA SEGNALAZIONE.  *
+      *------------------------------------------------------------*  *
+      *  STORIA DELLE MODIFICHE                                        *
+      *  DATA        AUTORE   DESCRIZIONE                              *
+      *  09/08/2026  UFSIS    PRIMA VERSIONE DEL PROGRAMMA.            *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CC1SWFT.
+       AUTHOR.         UFFICIO SISTEMI - AREA TABELLE DI SISTEMA.
+       INSTALLATION.   DIREZIONE GENERALE - ELABORAZIONE DATI.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAUSALE-FILE ASSIGN TO "CAUSALE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CCAU-KEY-OUT OF CAUSALE-REC
+               FILE STATUS IS WS-CAUSALE-STATUS.
+
+           SELECT SWFT-REPORT ASSIGN TO "SWFTLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAUSALE-FILE.
+           COPY CC0CAUSR.
+
+       FD  SWFT-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  SWFT-REPORT-LINEA              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-AREA.
+           05  WS-CAUSALE-STATUS         PIC XX.
+               88  WS-CAUSALE-OK             VALUE '00'.
+           05  WS-REPORT-STATUS          PIC XX.
+               88  WS-REPORT-OK              VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-FLAG-FINE-CAUSALI      PIC X       VALUE 'N'.
+               88  WS-FINE-CAUSALI           VALUE 'S'.
+           05  WS-FLAG-ABILITATA-ESTERO  PIC X       VALUE 'N'.
+               88  WS-ABILITATA-ESTERO        VALUE 'S'.
+           05  WS-FLAG-FILE-APERTI       PIC X       VALUE 'N'.
+               88  WS-FILE-APERTI            VALUE 'S'.
+
+       01  WS-CONTATORI.
+           05  WS-CONT-ESAMINATE         PIC 9(7)    COMP-3 VALUE ZERO.
+           05  WS-CONT-ABILITATE         PIC 9(7)    COMP-3 VALUE ZERO.
+           05  WS-CONT-ANOMALE           PIC 9(7)    COMP-3 VALUE ZERO.
+
+       01  WS-INTESTAZIONE.
+           05  FILLER          PIC X(52) VALUE
+               "VALIDAZIONE MAPPATURA SWIFT CAUSALI ESTERO/ACCENTR.".
+
+       01  WS-RIGA-DETTAGLIO.
+           05  WS-RD-ID                  PIC X(4).
+           05  FILLER                    PIC X.
+           05  WS-RD-COD-CAU             PIC X(7).
+           05  WS-RD-FLAG-ACCENTR        PIC X(6).
+           05  WS-RD-FLAG-OPER-GEN       PIC X(6).
+           05  WS-RD-SWIFT               PIC X(5).
+           05  FILLER                    PIC X(2)  VALUE "  ".
+           05  WS-RD-MOTIVO              PIC X(40).
+
+       01  WS-RIGA-TOTALI.
+           05  FILLER          PIC X(19) VALUE "TOTALI: ESAMINATE=".
+           05  WS-RT-ESAMINATE PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(13) VALUE "  ABILITATE=".
+           05  WS-RT-ABILITATE PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(11) VALUE "  ANOMALE=".
+           05  WS-RT-ANOMALE   PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *  0000-MAINLINE : PARAGRAFO PRINCIPALE                          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA
+               THRU 1000-INIZIALIZZA-EXIT.
+           PERFORM 2000-ESAMINA-CAUSALE
+               THRU 2000-ESAMINA-CAUSALE-EXIT
+               UNTIL WS-FINE-CAUSALI.
+           PERFORM 9000-TERMINA
+               THRU 9000-TERMINA-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *  1000-INIZIALIZZA : APERTURA FILE E STAMPA INTESTAZIONE        *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN INPUT CAUSALE-FILE.
+           IF NOT WS-CAUSALE-OK
+               DISPLAY "CC1SWFT - ERRORE APERTURA CAUSALE-FILE "
+                       WS-CAUSALE-STATUS
+               MOVE "S" TO WS-FLAG-FINE-CAUSALI
+               GO TO 1000-INIZIALIZZA-EXIT
+           END-IF.
+
+           OPEN OUTPUT SWFT-REPORT.
+           MOVE "S" TO WS-FLAG-FILE-APERTI.
+           MOVE WS-INTESTAZIONE TO SWFT-REPORT-LINEA.
+           WRITE SWFT-REPORT-LINEA.
+
+           PERFORM 2100-LEGGI-CAUSALE
+               THRU 2100-LEGGI-CAUSALE-EXIT.
+       1000-INIZIALIZZA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-ESAMINA-CAUSALE : VERIFICA L'ABILITAZIONE ESTERO/        *
+      *  ACCENTRAMENTO E LA PRESENZA DEL CODICE SWIFT                  *
+      *----------------------------------------------------------------*
+       2000-ESAMINA-CAUSALE.
+           ADD 1 TO WS-CONT-ESAMINATE.
+           MOVE "N" TO WS-FLAG-ABILITATA-ESTERO.
+
+           IF CCAU-SOLO-ACCENTR OF CAUSALE-REC OR
+              CCAU-SPOR-ACCENTR OF CAUSALE-REC OR
+              CCAU-OPER-GEN-SI-EST OF CAUSALE-REC OR
+              CCAU-OPER-GEN-ANCHE-EST OF CAUSALE-REC
+               MOVE "S" TO WS-FLAG-ABILITATA-ESTERO
+           END-IF.
+
+           IF WS-ABILITATA-ESTERO
+               ADD 1 TO WS-CONT-ABILITATE
+               IF CCAU-CAU-SWIFT OF CAUSALE-REC = SPACES
+                   PERFORM 2200-STAMPA-ECCEZIONE
+                       THRU 2200-STAMPA-ECCEZIONE-EXIT
+                   ADD 1 TO WS-CONT-ANOMALE
+               END-IF
+           END-IF.
+
+           PERFORM 2100-LEGGI-CAUSALE
+               THRU 2100-LEGGI-CAUSALE-EXIT.
+       2000-ESAMINA-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-LEGGI-CAUSALE : LETTURA SEQUENZIALE PROSSIMA CAUSALE     *
+      *----------------------------------------------------------------*
+       2100-LEGGI-CAUSALE.
+           READ CAUSALE-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FLAG-FINE-CAUSALI.
+       2100-LEGGI-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2200-STAMPA-ECCEZIONE : FORMATTA E STAMPA UNA RIGA DI ESITO   *
+      *----------------------------------------------------------------*
+       2200-STAMPA-ECCEZIONE.
+           MOVE CCAU-ID-OUT OF CAUSALE-REC      TO WS-RD-ID.
+           MOVE CCAU-COD-CAU-OUT OF CAUSALE-REC TO WS-RD-COD-CAU.
+           EVALUATE TRUE
+               WHEN CCAU-SOLO-ACCENTR OF CAUSALE-REC
+                   MOVE "SOLO" TO WS-RD-FLAG-ACCENTR
+               WHEN CCAU-SPOR-ACCENTR OF CAUSALE-REC
+                   MOVE "SPOR" TO WS-RD-FLAG-ACCENTR
+               WHEN OTHER
+                   MOVE "NO" TO WS-RD-FLAG-ACCENTR
+           END-EVALUATE.
+           EVALUATE TRUE
+               WHEN CCAU-OPER-GEN-SI-EST OF CAUSALE-REC
+                   MOVE "SI-EST" TO WS-RD-FLAG-OPER-GEN
+               WHEN CCAU-OPER-GEN-ANCHE-EST OF CAUSALE-REC
+                   MOVE "+EST" TO WS-RD-FLAG-OPER-GEN
+               WHEN OTHER
+                   MOVE "NO" TO WS-RD-FLAG-OPER-GEN
+           END-EVALUATE.
+           MOVE "VUOTO" TO WS-RD-SWIFT.
+           MOVE "CODICE SWIFT NON MAPPATO" TO WS-RD-MOTIVO.
+           MOVE WS-RIGA-DETTAGLIO TO SWFT-REPORT-LINEA.
+           WRITE SWFT-REPORT-LINEA.
+       2200-STAMPA-ECCEZIONE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9000-TERMINA : STAMPA TOTALI DI CONTROLLO E CHIUDE I FILE     *
+      *----------------------------------------------------------------*
+       9000-TERMINA.
+           IF WS-FILE-APERTI
+               MOVE WS-CONT-ESAMINATE TO WS-RT-ESAMINATE
+               MOVE WS-CONT-ABILITATE TO WS-RT-ABILITATE
+               MOVE WS-CONT-ANOMALE   TO WS-RT-ANOMALE
+               MOVE WS-RIGA-TOTALI TO SWFT-REPORT-LINEA
+               WRITE SWFT-REPORT-LINEA
+               CLOSE CAUSALE-FILE
+               CLOSE SWFT-REPORT
+           END-IF.
+       9000-TERMINA-EXIT.
+           EXIT.

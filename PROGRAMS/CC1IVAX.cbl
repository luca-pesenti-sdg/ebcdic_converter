@@ -0,0 +1,203 @@
+      *================================================================*
+      *  PROGRAM-ID    : CC1IVAX                                       *
+      *  AUTORE        : UFFICIO SISTEMI - AREA TABELLE DI SISTEMA     *
+      *  INSTALLAZIONE : DIREZIONE GENERALE - ELABORAZIONE DATI        *
+      *  DATA-SCRITTURA: 09/08/2026                                    *
+      *  DESCRIZIONE   : RICONCILIAZIONE DELLA CONFIGURAZIONE IVA      *
+      *                  DELLE CAUSALI. SEGNALA:                       *
+      *                  - CAUSALI FATTURABILI (CCAU-FLAG-FATT = '1')  *
+      *                    CON CODICE IVA (CCAU-COD-IVA) O CODICE      *
+      *                    OPERAZIONE IVA (CCAU-COD-OPER-IVA) NON      *
+      *                    VALORIZZATI;                                *
+      *                  - CAUSALI NON FATTURABILI CHE RIPORTANO       *
+      *                    COMUNQUE UN CODICE IVA VALORIZZATO.         *
+      *------------------------------------------------------------*  *
+      *  STORIA DELLE MODIFICHE                                        *
+      *  DATA        AUTORE   DESCRIZIONE                              *
+      *  09/08/2026  UFSIS    PRIMA VERSIONE DEL PROGRAMMA.            *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CC1IVAX.
+       AUTHOR.         UFFICIO SISTEMI - AREA TABELLE DI SISTEMA.
+       INSTALLATION.   DIREZIONE GENERALE - ELABORAZIONE DATI.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAUSALE-FILE ASSIGN TO "CAUSALE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CCAU-KEY-OUT OF CAUSALE-REC
+               FILE STATUS IS WS-CAUSALE-STATUS.
+
+           SELECT IVAX-REPORT ASSIGN TO "IVAXLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAUSALE-FILE.
+           COPY CC0CAUSR.
+
+       FD  IVAX-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  IVAX-REPORT-LINEA              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-AREA.
+           05  WS-CAUSALE-STATUS         PIC XX.
+               88  WS-CAUSALE-OK             VALUE '00'.
+           05  WS-REPORT-STATUS          PIC XX.
+               88  WS-REPORT-OK              VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-FLAG-FINE-CAUSALI      PIC X       VALUE 'N'.
+               88  WS-FINE-CAUSALI           VALUE 'S'.
+           05  WS-FLAG-ANOMALA           PIC X       VALUE 'N'.
+               88  WS-CAUSALE-ANOMALA         VALUE 'S'.
+           05  WS-FLAG-FILE-APERTI       PIC X       VALUE 'N'.
+               88  WS-FILE-APERTI            VALUE 'S'.
+
+       01  WS-CONTATORI.
+           05  WS-CONT-ESAMINATE         PIC 9(7)    COMP-3 VALUE ZERO.
+           05  WS-CONT-ANOMALE           PIC 9(7)    COMP-3 VALUE ZERO.
+
+       01  WS-INTESTAZIONE.
+           05  FILLER          PIC X(52) VALUE
+               "RICONCILIAZIONE IVA CAUSALI (CCAU-COD-IVA/FLAG-FATT)".
+
+       01  WS-RIGA-DETTAGLIO.
+           05  WS-RD-ID                  PIC X(4).
+           05  FILLER                    PIC X.
+           05  WS-RD-COD-CAU             PIC X(7).
+           05  WS-RD-FLAG-FATT           PIC X(4).
+           05  WS-RD-COD-IVA             PIC X(6).
+           05  WS-RD-COD-OPER-IVA        PIC Z9.
+           05  FILLER                    PIC X(2)  VALUE "  ".
+           05  WS-RD-MOTIVO              PIC X(50).
+
+       01  WS-RIGA-TOTALI.
+           05  FILLER          PIC X(19) VALUE "TOTALI: ESAMINATE=".
+           05  WS-RT-ESAMINATE PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(11) VALUE "  ANOMALE=".
+           05  WS-RT-ANOMALE   PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *  0000-MAINLINE : PARAGRAFO PRINCIPALE                          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA
+               THRU 1000-INIZIALIZZA-EXIT.
+           PERFORM 2000-ESAMINA-CAUSALE
+               THRU 2000-ESAMINA-CAUSALE-EXIT
+               UNTIL WS-FINE-CAUSALI.
+           PERFORM 9000-TERMINA
+               THRU 9000-TERMINA-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *  1000-INIZIALIZZA : APERTURA FILE E STAMPA INTESTAZIONE        *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN INPUT CAUSALE-FILE.
+           IF NOT WS-CAUSALE-OK
+               DISPLAY "CC1IVAX - ERRORE APERTURA CAUSALE-FILE "
+                       WS-CAUSALE-STATUS
+               MOVE "S" TO WS-FLAG-FINE-CAUSALI
+               GO TO 1000-INIZIALIZZA-EXIT
+           END-IF.
+
+           OPEN OUTPUT IVAX-REPORT.
+           MOVE "S" TO WS-FLAG-FILE-APERTI.
+           MOVE WS-INTESTAZIONE TO IVAX-REPORT-LINEA.
+           WRITE IVAX-REPORT-LINEA.
+
+           PERFORM 2100-LEGGI-CAUSALE
+               THRU 2100-LEGGI-CAUSALE-EXIT.
+       1000-INIZIALIZZA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-ESAMINA-CAUSALE : INCROCIA FLAG-FATT / COD-IVA / OPER-IVA*
+      *----------------------------------------------------------------*
+       2000-ESAMINA-CAUSALE.
+           ADD 1 TO WS-CONT-ESAMINATE.
+           MOVE SPACES TO WS-RD-MOTIVO.
+           MOVE "N" TO WS-FLAG-ANOMALA.
+
+           IF CCAU-FLAG-FATT OF CAUSALE-REC = '1'
+               IF CCAU-COD-IVA OF CAUSALE-REC = SPACES OR
+                  CCAU-COD-OPER-IVA OF CAUSALE-REC = ZERO
+                   MOVE "S" TO WS-FLAG-ANOMALA
+                   MOVE "FATTURABILE SENZA COD.IVA / OPER.IVA"
+                       TO WS-RD-MOTIVO
+               END-IF
+           ELSE
+               IF CCAU-COD-IVA OF CAUSALE-REC NOT = SPACES
+                   MOVE "S" TO WS-FLAG-ANOMALA
+                   MOVE "COD.IVA VALORIZZATO SU CAUSALE NON FATT."
+                       TO WS-RD-MOTIVO
+               END-IF
+           END-IF.
+
+           IF WS-CAUSALE-ANOMALA
+               PERFORM 2200-STAMPA-ECCEZIONE
+                   THRU 2200-STAMPA-ECCEZIONE-EXIT
+               ADD 1 TO WS-CONT-ANOMALE
+           END-IF.
+
+           PERFORM 2100-LEGGI-CAUSALE
+               THRU 2100-LEGGI-CAUSALE-EXIT.
+       2000-ESAMINA-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-LEGGI-CAUSALE : LETTURA SEQUENZIALE PROSSIMA CAUSALE     *
+      *----------------------------------------------------------------*
+       2100-LEGGI-CAUSALE.
+           READ CAUSALE-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FLAG-FINE-CAUSALI.
+       2100-LEGGI-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2200-STAMPA-ECCEZIONE : FORMATTA E STAMPA UNA RIGA DI ESITO   *
+      *----------------------------------------------------------------*
+       2200-STAMPA-ECCEZIONE.
+           MOVE CCAU-ID-OUT OF CAUSALE-REC      TO WS-RD-ID.
+           MOVE CCAU-COD-CAU-OUT OF CAUSALE-REC TO WS-RD-COD-CAU.
+           IF CCAU-FLAG-FATT OF CAUSALE-REC = '1'
+               MOVE "SI" TO WS-RD-FLAG-FATT
+           ELSE
+               MOVE "NO" TO WS-RD-FLAG-FATT
+           END-IF.
+           MOVE CCAU-COD-IVA OF CAUSALE-REC      TO WS-RD-COD-IVA.
+           MOVE CCAU-COD-OPER-IVA OF CAUSALE-REC TO WS-RD-COD-OPER-IVA.
+           MOVE WS-RIGA-DETTAGLIO TO IVAX-REPORT-LINEA.
+           WRITE IVAX-REPORT-LINEA.
+       2200-STAMPA-ECCEZIONE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9000-TERMINA : STAMPA TOTALI DI CONTROLLO E CHIUDE I FILE     *
+      *----------------------------------------------------------------*
+       9000-TERMINA.
+           IF WS-FILE-APERTI
+               MOVE WS-CONT-ESAMINATE TO WS-RT-ESAMINATE
+               MOVE WS-CONT-ANOMALE   TO WS-RT-ANOMALE
+               MOVE WS-RIGA-TOTALI TO IVAX-REPORT-LINEA
+               WRITE IVAX-REPORT-LINEA
+               CLOSE CAUSALE-FILE
+               CLOSE IVAX-REPORT
+           END-IF.
+       9000-TERMINA-EXIT.
+           EXIT.

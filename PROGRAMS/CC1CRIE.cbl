@@ -0,0 +1,161 @@
+      *================================================================*
+      *  PROGRAM-ID    : CC1CRIE                                       *
+      *  AUTORE        : UFFICIO SISTEMI - AREA TABELLE DI SISTEMA     *
+      *  INSTALLAZIONE : DIREZIONE GENERALE - ELABORAZIONE DATI        *
+      *  DATA-SCRITTURA: 09/08/2026                                    *
+      *  DESCRIZIONE   : ESTRAZIONE BATCH DELLE CAUSALI IN AMBITO      *
+      *                  CENTRALE RISCHI (CCAU-FLAG-CENTR-RISCHI),     *
+      *                  CON IL RELATIVO CODICE TRANSAZIONE DI         *
+      *                  ACCENTRAMENTO (CCAU-COD-TRANS-ACCEN) E TIPO   *
+      *                  TRATTAMENTO (CCAU-TIPO-TRATT-ACCEN), NEL      *
+      *                  TRACCIATO ATTESO DALLA FINESTRA DI            *
+      *                  SEGNALAZIONE PERIODICA A CENTRALE RISCHI.     *
+      *------------------------------------------------------------*  *
+      *  STORIA DELLE MODIFICHE                                        *
+      *  DATA        AUTORE   DESCRIZIONE                              *
+      *  09/08/2026  UFSIS    PRIMA VERSIONE DEL PROGRAMMA.            *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CC1CRIE.
+       AUTHOR.         UFFICIO SISTEMI - AREA TABELLE DI SISTEMA.
+       INSTALLATION.   DIREZIONE GENERALE - ELABORAZIONE DATI.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAUSALE-FILE ASSIGN TO "CAUSALE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CCAU-KEY-OUT OF CAUSALE-REC
+               FILE STATUS IS WS-CAUSALE-STATUS.
+
+           SELECT CRIS-EXTRACT ASSIGN TO "CRISEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAUSALE-FILE.
+           COPY CC0CAUSR.
+
+       FD  CRIS-EXTRACT
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY CRISEXT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-AREA.
+           05  WS-CAUSALE-STATUS         PIC XX.
+               88  WS-CAUSALE-OK             VALUE '00'.
+           05  WS-EXTRACT-STATUS         PIC XX.
+               88  WS-EXTRACT-OK             VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-FLAG-FINE-CAUSALI      PIC X       VALUE 'N'.
+               88  WS-FINE-CAUSALI           VALUE 'S'.
+           05  WS-FLAG-FILE-APERTI       PIC X       VALUE 'N'.
+               88  WS-FILE-APERTI            VALUE 'S'.
+
+       01  WS-CONTATORI.
+           05  WS-CONT-ESAMINATE         PIC 9(7)    COMP-3 VALUE ZERO.
+           05  WS-CONT-ESTRATTE          PIC 9(7)    COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *  0000-MAINLINE : PARAGRAFO PRINCIPALE                          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA
+               THRU 1000-INIZIALIZZA-EXIT.
+           PERFORM 2000-ESAMINA-CAUSALE
+               THRU 2000-ESAMINA-CAUSALE-EXIT
+               UNTIL WS-FINE-CAUSALI.
+           PERFORM 9000-TERMINA
+               THRU 9000-TERMINA-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *  1000-INIZIALIZZA : APERTURA FILE                              *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN INPUT CAUSALE-FILE.
+           IF NOT WS-CAUSALE-OK
+               DISPLAY "CC1CRIE - ERRORE APERTURA CAUSALE-FILE "
+                       WS-CAUSALE-STATUS
+               MOVE "S" TO WS-FLAG-FINE-CAUSALI
+               GO TO 1000-INIZIALIZZA-EXIT
+           END-IF.
+
+           OPEN OUTPUT CRIS-EXTRACT.
+           MOVE "S" TO WS-FLAG-FILE-APERTI.
+           PERFORM 2100-LEGGI-CAUSALE
+               THRU 2100-LEGGI-CAUSALE-EXIT.
+       1000-INIZIALIZZA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-ESAMINA-CAUSALE : SELEZIONA LE CAUSALI IN AMBITO CENTRALE*
+      *  RISCHI E NE SCRIVE IL RECORD DI ESTRAZIONE                    *
+      *----------------------------------------------------------------*
+       2000-ESAMINA-CAUSALE.
+           ADD 1 TO WS-CONT-ESAMINATE.
+           IF CCAU-FLAG-CENTR-RISCHI OF CAUSALE-REC = '1'
+               PERFORM 2200-SCRIVI-ESTRAZIONE
+                   THRU 2200-SCRIVI-ESTRAZIONE-EXIT
+               ADD 1 TO WS-CONT-ESTRATTE
+           END-IF.
+
+           PERFORM 2100-LEGGI-CAUSALE
+               THRU 2100-LEGGI-CAUSALE-EXIT.
+       2000-ESAMINA-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-LEGGI-CAUSALE : LETTURA SEQUENZIALE PROSSIMA CAUSALE     *
+      *----------------------------------------------------------------*
+       2100-LEGGI-CAUSALE.
+           READ CAUSALE-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FLAG-FINE-CAUSALI.
+       2100-LEGGI-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2200-SCRIVI-ESTRAZIONE : COMPONE IL RECORD NEL TRACCIATO      *
+      *  CENTRALE RISCHI E LO SCRIVE SUL FILE DI ESTRAZIONE            *
+      *----------------------------------------------------------------*
+       2200-SCRIVI-ESTRAZIONE.
+           INITIALIZE CRIS-EXTRACT-REC.
+           MOVE CCAU-ID-OUT OF CAUSALE-REC       TO CRIS-EXT-ID.
+           MOVE CCAU-COD-CAU-OUT OF CAUSALE-REC  TO CRIS-EXT-COD-CAU.
+           MOVE CCAU-DATA-VALID-OUT-N OF CAUSALE-REC
+               TO CRIS-EXT-DATA-VALID.
+           MOVE CCAU-DESCR OF CAUSALE-REC        TO CRIS-EXT-DESCR.
+           MOVE CCAU-COD-TRANS-ACCEN OF CAUSALE-REC
+               TO CRIS-EXT-COD-TRANS-ACCEN.
+           MOVE CCAU-TIPO-TRATT-ACCEN OF CAUSALE-REC
+               TO CRIS-EXT-TIPO-TRATT-ACCEN.
+           WRITE CRIS-EXTRACT-REC.
+       2200-SCRIVI-ESTRAZIONE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9000-TERMINA : STAMPA TOTALI DI CONTROLLO E CHIUDE I FILE     *
+      *----------------------------------------------------------------*
+       9000-TERMINA.
+           IF WS-FILE-APERTI
+               DISPLAY "CC1CRIE - CAUSALI ESAMINATE : "
+                       WS-CONT-ESAMINATE
+               DISPLAY "CC1CRIE - RECORD ESTRATTI    : "
+                       WS-CONT-ESTRATTE
+               CLOSE CAUSALE-FILE
+               CLOSE CRIS-EXTRACT
+           END-IF.
+       9000-TERMINA-EXIT.
+           EXIT.

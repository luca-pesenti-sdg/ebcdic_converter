@@ -0,0 +1,289 @@
+      *================================================================*
+      *  PROGRAM-ID    : CC1MTRQ                                       *
+      *  AUTORE        : UFFICIO SISTEMI - AREA TABELLE DI SISTEMA     *
+      *  INSTALLAZIONE : DIREZIONE GENERALE - ELABORAZIONE DATI        *
+      *  DATA-SCRITTURA: 09/08/2026                                    *
+      *  DESCRIZIONE   : INTERROGAZIONE DI AUDIT SUI MOVIMENTI MATRIX  *
+      *                  (MECCDW09) PER OPERATORE (USERID) E/O         *
+      *                  DIVISIONE DI ORIGINE (DIV-ORIG), CON EVENTUALE*
+      *                  INTERVALLO DI DATA CONTABILE (CONTDAT). PER   *
+      *                  OGNI RICHIESTA VIENE RILETTO PER INTERO IL    *
+      *                  FILE DI ESTRAZIONE MATRIX E VENGONO STAMPATI  *
+      *                  I MOVIMENTI CHE SODDISFANO TUTTI I CRITERI    *
+      *                  VALORIZZATI, CON CHIAVE PARTITA, RIF-MACCH,   *
+      *                  LTERM E GLI IMPORTI/CAMBIO/TASSO DEL          *
+      *                  MOVIMENTO. IL RECORD DI TOTALI DI CODA        *
+      *                  (MARCATORE "TOTALI999" IN TESTA AL RECORD)    *
+      *                  VIENE RICONOSCIUTO ED ESCLUSO DALLA RICERCA.  *
+      *------------------------------------------------------------*  *
+      *  STORIA DELLE MODIFICHE                                        *
+      *  DATA        AUTORE   DESCRIZIONE                              *
+      *  09/08/2026  UFSIS    PRIMA VERSIONE DEL PROGRAMMA.            *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CC1MTRQ.
+       AUTHOR.         UFFICIO SISTEMI - AREA TABELLE DI SISTEMA.
+       INSTALLATION.   DIREZIONE GENERALE - ELABORAZIONE DATI.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MTRQ-RICHIESTE ASSIGN TO "MTRQTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RICH-STATUS.
+
+           SELECT MATRIX-EXTRACT ASSIGN TO "MATRIXOU"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT MTRQ-REPORT ASSIGN TO "MTRQLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MTRQ-RICHIESTE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY MTRQTRAN.
+
+       FD  MATRIX-EXTRACT
+           RECORD CONTAINS 111 CHARACTERS.
+           COPY ES0MOVGP REPLACING ==MECCDW09== BY ==MTRQ-MOV-REC==.
+       01  MTRQ-TRAILER-CHECK.
+           05  MTRQ-TRAILER-MARCA        PIC X(9).
+           05  FILLER                    PIC X(102).
+
+       FD  MTRQ-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  MTRQ-REPORT-LINEA              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-AREA.
+           05  WS-RICH-STATUS            PIC XX.
+               88  WS-RICH-OK                VALUE '00'.
+           05  WS-EXTRACT-STATUS         PIC XX.
+               88  WS-EXTRACT-OK             VALUE '00'.
+           05  WS-REPORT-STATUS          PIC XX.
+               88  WS-REPORT-OK              VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-FLAG-FINE-RICH         PIC X       VALUE 'N'.
+               88  WS-FINE-RICH              VALUE 'S'.
+           05  WS-FLAG-FINE-MATRIX       PIC X       VALUE 'N'.
+               88  WS-FINE-MATRIX            VALUE 'S'.
+           05  WS-FLAG-CORRISPONDE       PIC X       VALUE 'N'.
+               88  WS-MOVIMENTO-CORRISP      VALUE 'S'.
+
+       01  WS-CONTATORI.
+           05  WS-CONT-TROVATI           PIC 9(007) COMP-3 VALUE ZERO.
+
+       01  WS-INTESTAZIONE.
+           05  FILLER          PIC X(52) VALUE
+               "AUDIT MOVIMENTI MATRIX PER OPERATORE/DIVISIONE".
+
+       01  WS-RIGA-RICHIESTA.
+           05  FILLER          PIC X(9)  VALUE "USERID = ".
+           05  WS-RR-USERID    PIC X(5).
+           05  FILLER          PIC X(11) VALUE "  DIV-ORIG=".
+           05  WS-RR-DIV-ORIG  PIC ZZ9.
+           05  FILLER          PIC X(9)  VALUE "  DAL D=".
+           05  WS-RR-DATA-DA   PIC 9(6).
+           05  FILLER          PIC X(6)  VALUE "  AL=".
+           05  WS-RR-DATA-A    PIC 9(6).
+
+       01  WS-RIGA-DETTAGLIO.
+           05  WS-RD-IST                 PIC 9(002).
+           05  FILLER                    PIC X       VALUE "/".
+           05  WS-RD-PARTITA             PIC 9(009).
+           05  FILLER                    PIC X(2)  VALUE "  ".
+           05  WS-RD-USERID              PIC X(5).
+           05  FILLER                    PIC X       VALUE " ".
+           05  WS-RD-DIV-ORIG            PIC ZZ9.
+           05  FILLER                    PIC X(2)  VALUE "  ".
+           05  WS-RD-CONTDAT             PIC 9(006).
+           05  FILLER                    PIC X(2)  VALUE "  ".
+           05  WS-RD-RIF-MACCH           PIC 9(007).
+           05  FILLER                    PIC X(2)  VALUE "  ".
+           05  WS-RD-LTERM               PIC X(8).
+           05  FILLER                    PIC X(2)  VALUE "  ".
+           05  WS-RD-IMP                 PIC ---.---.--9,99.
+           05  FILLER                    PIC X(2)  VALUE "  ".
+           05  WS-RD-CAM                 PIC ---.--9,9999.
+           05  FILLER                    PIC X(2)  VALUE "  ".
+           05  WS-RD-TAS                 PIC ---.--9,9999.
+
+       01  WS-RIGA-NESSUN-RISULTATO.
+           05  FILLER          PIC X(38) VALUE
+               "  *** NESSUN MOVIMENTO TROVATO ***".
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *  0000-MAINLINE : PARAGRAFO PRINCIPALE                          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA
+               THRU 1000-INIZIALIZZA-EXIT.
+           PERFORM 2000-ELABORA-RICHIESTE
+               THRU 2000-ELABORA-RICHIESTE-EXIT
+               UNTIL WS-FINE-RICH.
+           PERFORM 9000-TERMINA
+               THRU 9000-TERMINA-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *  1000-INIZIALIZZA : APERTURA FILE E STAMPA INTESTAZIONE        *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN INPUT MTRQ-RICHIESTE.
+           OPEN OUTPUT MTRQ-REPORT.
+
+           MOVE WS-INTESTAZIONE TO MTRQ-REPORT-LINEA.
+           WRITE MTRQ-REPORT-LINEA.
+
+           IF NOT WS-RICH-OK
+               MOVE "S" TO WS-FLAG-FINE-RICH
+           ELSE
+               PERFORM 2100-LEGGI-RICHIESTA
+                   THRU 2100-LEGGI-RICHIESTA-EXIT
+           END-IF.
+       1000-INIZIALIZZA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-ELABORA-RICHIESTE : PER OGNI RICHIESTA, RISCANDISCE IL   *
+      *  FILE DI ESTRAZIONE MATRIX ALLA RICERCA DEI MOVIMENTI CHE      *
+      *  SODDISFANO I CRITERI RICHIESTI                                *
+      *----------------------------------------------------------------*
+       2000-ELABORA-RICHIESTE.
+           MOVE MTRQ-TRAN-USERID   TO WS-RR-USERID.
+           MOVE MTRQ-TRAN-DIV-ORIG TO WS-RR-DIV-ORIG.
+           MOVE MTRQ-TRAN-DATA-DA  TO WS-RR-DATA-DA.
+           MOVE MTRQ-TRAN-DATA-A   TO WS-RR-DATA-A.
+           MOVE WS-RIGA-RICHIESTA  TO MTRQ-REPORT-LINEA.
+           WRITE MTRQ-REPORT-LINEA.
+
+           MOVE ZERO TO WS-CONT-TROVATI.
+           PERFORM 3000-RICERCA-MOVIMENTI
+               THRU 3000-RICERCA-MOVIMENTI-EXIT.
+
+           IF WS-CONT-TROVATI = ZERO
+               MOVE WS-RIGA-NESSUN-RISULTATO TO MTRQ-REPORT-LINEA
+               WRITE MTRQ-REPORT-LINEA
+           END-IF.
+
+           PERFORM 2100-LEGGI-RICHIESTA
+               THRU 2100-LEGGI-RICHIESTA-EXIT.
+       2000-ELABORA-RICHIESTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-LEGGI-RICHIESTA : LETTURA PROSSIMA RICHIESTA             *
+      *----------------------------------------------------------------*
+       2100-LEGGI-RICHIESTA.
+           READ MTRQ-RICHIESTE
+               AT END
+                   MOVE "S" TO WS-FLAG-FINE-RICH.
+       2100-LEGGI-RICHIESTA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-RICERCA-MOVIMENTI : SCANDISCE PER INTERO IL FILE DI      *
+      *  ESTRAZIONE MATRIX APPLICANDO I CRITERI DELLA RICHIESTA        *
+      *  CORRENTE                                                      *
+      *----------------------------------------------------------------*
+       3000-RICERCA-MOVIMENTI.
+           MOVE "N" TO WS-FLAG-FINE-MATRIX.
+           OPEN INPUT MATRIX-EXTRACT.
+           PERFORM 3100-LEGGI-MOVIMENTO
+               THRU 3100-LEGGI-MOVIMENTO-EXIT.
+
+           PERFORM 3200-VERIFICA-MOVIMENTO
+               THRU 3200-VERIFICA-MOVIMENTO-EXIT
+               UNTIL WS-FINE-MATRIX.
+           CLOSE MATRIX-EXTRACT.
+       3000-RICERCA-MOVIMENTI-EXIT.
+           EXIT.
+
+       3100-LEGGI-MOVIMENTO.
+           READ MATRIX-EXTRACT
+               AT END
+                   MOVE "S" TO WS-FLAG-FINE-MATRIX.
+       3100-LEGGI-MOVIMENTO-EXIT.
+           EXIT.
+
+       3200-VERIFICA-MOVIMENTO.
+           MOVE "S" TO WS-FLAG-CORRISPONDE.
+
+           IF MTRQ-TRAILER-MARCA = "TOTALI999"
+               MOVE "N" TO WS-FLAG-CORRISPONDE
+           END-IF.
+
+           IF WS-MOVIMENTO-CORRISP AND
+              MTRQ-TRAN-USERID NOT = SPACES AND
+              USERID OF MTRQ-MOV-REC NOT = MTRQ-TRAN-USERID
+               MOVE "N" TO WS-FLAG-CORRISPONDE
+           END-IF.
+
+           IF WS-MOVIMENTO-CORRISP AND
+              MTRQ-TRAN-DIV-ORIG NOT = ZERO AND
+              DIV-ORIG OF MTRQ-MOV-REC NOT = MTRQ-TRAN-DIV-ORIG
+               MOVE "N" TO WS-FLAG-CORRISPONDE
+           END-IF.
+
+           IF WS-MOVIMENTO-CORRISP AND
+              MTRQ-TRAN-DATA-DA NOT = ZERO AND
+              CONTDAT OF MTRQ-MOV-REC < MTRQ-TRAN-DATA-DA
+               MOVE "N" TO WS-FLAG-CORRISPONDE
+           END-IF.
+
+           IF WS-MOVIMENTO-CORRISP AND
+              MTRQ-TRAN-DATA-A NOT = ZERO AND
+              CONTDAT OF MTRQ-MOV-REC > MTRQ-TRAN-DATA-A
+               MOVE "N" TO WS-FLAG-CORRISPONDE
+           END-IF.
+
+           IF WS-MOVIMENTO-CORRISP
+               PERFORM 3300-STAMPA-MOVIMENTO
+                   THRU 3300-STAMPA-MOVIMENTO-EXIT
+               ADD 1 TO WS-CONT-TROVATI
+           END-IF.
+
+           PERFORM 3100-LEGGI-MOVIMENTO
+               THRU 3100-LEGGI-MOVIMENTO-EXIT.
+       3200-VERIFICA-MOVIMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3300-STAMPA-MOVIMENTO : FORMATTA E STAMPA UN MOVIMENTO TROVATO*
+      *----------------------------------------------------------------*
+       3300-STAMPA-MOVIMENTO.
+           MOVE MECCDW09-IST OF MTRQ-MOV-REC     TO WS-RD-IST.
+           MOVE MECCDW09-PARTITA OF MTRQ-MOV-REC TO WS-RD-PARTITA.
+           MOVE USERID OF MTRQ-MOV-REC           TO WS-RD-USERID.
+           MOVE DIV-ORIG OF MTRQ-MOV-REC         TO WS-RD-DIV-ORIG.
+           MOVE CONTDAT OF MTRQ-MOV-REC           TO WS-RD-CONTDAT.
+           MOVE RIF-MACCH OF MTRQ-MOV-REC        TO WS-RD-RIF-MACCH.
+           MOVE LTERM OF MTRQ-MOV-REC            TO WS-RD-LTERM.
+           MOVE IMP OF MTRQ-MOV-REC              TO WS-RD-IMP.
+           MOVE CAM OF MTRQ-MOV-REC              TO WS-RD-CAM.
+           MOVE TAS OF MTRQ-MOV-REC              TO WS-RD-TAS.
+           MOVE WS-RIGA-DETTAGLIO TO MTRQ-REPORT-LINEA.
+           WRITE MTRQ-REPORT-LINEA.
+       3300-STAMPA-MOVIMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9000-TERMINA : CHIUSURA FILE                                 *
+      *----------------------------------------------------------------*
+       9000-TERMINA.
+           CLOSE MTRQ-RICHIESTE.
+           CLOSE MTRQ-REPORT.
+       9000-TERMINA-EXIT.
+           EXIT.

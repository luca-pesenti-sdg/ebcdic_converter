@@ -0,0 +1,399 @@
+      *================================================================*
+      *  PROGRAM-ID    : CC1CAUM                                       *
+      *  AUTORE        : UFFICIO SISTEMI - AREA TABELLE DI SISTEMA     *
+      *  INSTALLAZIONE : DIREZIONE GENERALE - ELABORAZIONE DATI        *
+      *  DATA-SCRITTURA: 09/08/2026                                    *
+      *  DESCRIZIONE   : MANUTENZIONE E STAMPA DELLA TABELLA CAUSALI   *
+      *                  (COPY CC0CAUSA, RIDEFINIZIONE DI UTCCTAB).    *
+      *                  LEGGE UN FILE DI TRANSAZIONI DI COMANDO E,    *
+      *                  PER OGNI RIGA, ESEGUE UNA DELLE AZIONI:       *
+      *                    L = ELENCA LE CAUSALI SUL FILE DI STAMPA    *
+      *                    A = INSERISCE UNA NUOVA VERSIONE DI CAUSALE *
+      *                    E = CESSA (ELIMINA) UNA VERSIONE DI CAUSALE *
+      *                        DATATA, IDENTIFICATA DALLA CHIAVE       *
+      *                        COMPLETA ID/COD-CAU/DATA-VALIDITA'.     *
+      *------------------------------------------------------------*  *
+      *  STORIA DELLE MODIFICHE                                        *
+      *  DATA        AUTORE   DESCRIZIONE                              *
+      *  09/08/2026  UFSIS    PRIMA VERSIONE DEL PROGRAMMA.            *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CC1CAUM.
+       AUTHOR.         UFFICIO SISTEMI - AREA TABELLE DI SISTEMA.
+       INSTALLATION.   DIREZIONE GENERALE - ELABORAZIONE DATI.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAUSALE-FILE ASSIGN TO "CAUSALE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CCAU-KEY-OUT OF CAUSALE-REC
+               FILE STATUS IS WS-CAUSALE-STATUS.
+
+           SELECT CAUM-TRANIN ASSIGN TO "CAUMTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANIN-STATUS.
+
+           SELECT CAUM-REPORT ASSIGN TO "CAUMLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAUSALE-FILE.
+           COPY CC0CAUSR.
+
+       FD  CAUM-TRANIN
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY CAUMTRAN.
+
+       FD  CAUM-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CAUM-REPORT-LINEA             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY DATECNV.
+
+       01  WS-STATUS-AREA.
+           05  WS-CAUSALE-STATUS         PIC XX.
+               88  WS-CAUSALE-OK             VALUE '00'.
+               88  WS-CAUSALE-NOTFOUND       VALUE '35'.
+               88  WS-CAUSALE-DUPKEY         VALUE '22'.
+           05  WS-TRANIN-STATUS          PIC XX.
+               88  WS-TRANIN-OK              VALUE '00'.
+               88  WS-TRANIN-EOF             VALUE '10'.
+           05  WS-REPORT-STATUS          PIC XX.
+               88  WS-REPORT-OK              VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-FLAG-FINE-TRAN         PIC X       VALUE 'N'.
+               88  WS-FINE-TRAN              VALUE 'S'.
+           05  WS-FLAG-FILE-APERTI       PIC X       VALUE 'N'.
+               88  WS-FILE-APERTI            VALUE 'S'.
+
+       01  WS-CONTATORI.
+           05  WS-CONT-ELENCATE          PIC 9(7)    COMP-3 VALUE ZERO.
+           05  WS-CONT-INSERITE          PIC 9(7)    COMP-3 VALUE ZERO.
+           05  WS-CONT-CESSATE           PIC 9(7)    COMP-3 VALUE ZERO.
+           05  WS-CONT-ERRORI            PIC 9(7)    COMP-3 VALUE ZERO.
+
+       01  WS-TESTI-DECODIFICA.
+           05  WS-TESTO-SEGNO            PIC X(10).
+           05  WS-TESTO-FLAG-COMP        PIC X(3).
+           05  WS-TESTO-FLAG-EC          PIC X(3).
+           05  WS-TESTO-FLAG-ACCENTR     PIC X(13).
+
+       01  WS-INTESTAZIONE-1.
+           05  FILLER          PIC X(34) VALUE
+               "ELENCO TABELLA CAUSALI (CC0CAUSA)".
+
+       01  WS-INTESTAZIONE-2.
+           05  FILLER          PIC X(4)  VALUE "ID  ".
+           05  FILLER          PIC X(8)  VALUE "COD.CAU ".
+           05  FILLER          PIC X(11) VALUE "VALIDA DAL ".
+           05  FILLER          PIC X(25) VALUE "DESCRIZIONE".
+           05  FILLER          PIC X(11) VALUE "SEGNO".
+           05  FILLER          PIC X(4)  VALUE "COMP".
+           05  FILLER          PIC X(4)  VALUE "EC  ".
+           05  FILLER          PIC X(13) VALUE "ACCENTRAMENTO".
+
+       01  WS-RIGA-DETTAGLIO.
+           05  WS-RD-ID                  PIC X(4).
+           05  FILLER                    PIC X.
+           05  WS-RD-COD-CAU             PIC X(7).
+           05  WS-RD-DATA-VALID          PIC X(11).
+           05  WS-RD-DESCR               PIC X(25).
+           05  WS-RD-SEGNO               PIC X(11).
+           05  WS-RD-FLAG-COMP           PIC X(4).
+           05  WS-RD-FLAG-EC             PIC X(4).
+           05  WS-RD-FLAG-ACCENTR        PIC X(13).
+
+       01  WS-RIGA-TOTALI.
+           05  FILLER          PIC X(18) VALUE "TOTALI: ELENCATE=".
+           05  WS-RT-ELENCATE  PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(11) VALUE "  INSERITE=".
+           05  WS-RT-INSERITE  PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(10) VALUE "  CESSATE=".
+           05  WS-RT-CESSATE   PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(10) VALUE "  ERRORI=".
+           05  WS-RT-ERRORI    PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *  0000-MAINLINE : PARAGRAFO PRINCIPALE                          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA
+               THRU 1000-INIZIALIZZA-EXIT.
+           PERFORM 2000-ELABORA-TRANSAZIONI
+               THRU 2000-ELABORA-TRANSAZIONI-EXIT
+               UNTIL WS-FINE-TRAN.
+           PERFORM 9000-TERMINA
+               THRU 9000-TERMINA-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *  1000-INIZIALIZZA : APERTURA FILE E STAMPA INTESTAZIONE        *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN I-O CAUSALE-FILE.
+           IF NOT WS-CAUSALE-OK AND NOT WS-CAUSALE-NOTFOUND
+               DISPLAY "CC1CAUM - ERRORE APERTURA CAUSALE-FILE "
+                       WS-CAUSALE-STATUS
+               MOVE "S" TO WS-FLAG-FINE-TRAN
+               GO TO 1000-INIZIALIZZA-EXIT
+           END-IF.
+
+           OPEN INPUT CAUM-TRANIN.
+           IF NOT WS-TRANIN-OK
+               DISPLAY "CC1CAUM - ERRORE APERTURA CAUM-TRANIN "
+                       WS-TRANIN-STATUS
+               MOVE "S" TO WS-FLAG-FINE-TRAN
+               GO TO 1000-INIZIALIZZA-EXIT
+           END-IF.
+
+           OPEN OUTPUT CAUM-REPORT.
+           MOVE "S" TO WS-FLAG-FILE-APERTI.
+           MOVE WS-INTESTAZIONE-1 TO CAUM-REPORT-LINEA.
+           WRITE CAUM-REPORT-LINEA.
+           MOVE WS-INTESTAZIONE-2 TO CAUM-REPORT-LINEA.
+           WRITE CAUM-REPORT-LINEA.
+
+           PERFORM 2100-LEGGI-TRANIN
+               THRU 2100-LEGGI-TRANIN-EXIT.
+       1000-INIZIALIZZA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-ELABORA-TRANSAZIONI : SMISTA L'AZIONE RICHIESTA          *
+      *----------------------------------------------------------------*
+       2000-ELABORA-TRANSAZIONI.
+           EVALUATE TRUE
+               WHEN CAUM-AZ-ELENCO
+                   PERFORM 3100-AZIONE-ELENCO
+                       THRU 3100-AZIONE-ELENCO-EXIT
+               WHEN CAUM-AZ-INSERIMENTO
+                   PERFORM 3200-AZIONE-INSERIMENTO
+                       THRU 3200-AZIONE-INSERIMENTO-EXIT
+               WHEN CAUM-AZ-CESSAZIONE
+                   PERFORM 3300-AZIONE-CESSAZIONE
+                       THRU 3300-AZIONE-CESSAZIONE-EXIT
+               WHEN OTHER
+                   DISPLAY "CC1CAUM - AZIONE NON VALIDA: "
+                           CAUM-TRAN-AZIONE
+                   ADD 1 TO WS-CONT-ERRORI
+           END-EVALUATE.
+
+           PERFORM 2100-LEGGI-TRANIN
+               THRU 2100-LEGGI-TRANIN-EXIT.
+       2000-ELABORA-TRANSAZIONI-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-LEGGI-TRANIN : LETTURA PROSSIMA TRANSAZIONE              *
+      *----------------------------------------------------------------*
+       2100-LEGGI-TRANIN.
+           READ CAUM-TRANIN
+               AT END
+                   MOVE "S" TO WS-FLAG-FINE-TRAN.
+       2100-LEGGI-TRANIN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3100-AZIONE-ELENCO : SCORRE L'INTERO FILE CAUSALI E STAMPA    *
+      *----------------------------------------------------------------*
+       3100-AZIONE-ELENCO.
+           MOVE LOW-VALUES TO CCAU-KEY-OUT OF CAUSALE-REC.
+           START CAUSALE-FILE KEY IS NOT LESS THAN
+                 CCAU-KEY-OUT OF CAUSALE-REC
+               INVALID KEY
+                   DISPLAY "CC1CAUM - CAUSALE-FILE VUOTO O ASSENTE"
+                   GO TO 3100-AZIONE-ELENCO-EXIT
+           END-START.
+
+           PERFORM 3110-LEGGI-PROSSIMA-CAUSALE
+               THRU 3110-LEGGI-PROSSIMA-CAUSALE-EXIT
+               UNTIL NOT WS-CAUSALE-OK.
+       3100-AZIONE-ELENCO-EXIT.
+           EXIT.
+
+       3110-LEGGI-PROSSIMA-CAUSALE.
+           READ CAUSALE-FILE NEXT RECORD
+               AT END
+                   MOVE "23" TO WS-CAUSALE-STATUS
+                   GO TO 3110-LEGGI-PROSSIMA-CAUSALE-EXIT
+           END-READ.
+           PERFORM 3120-STAMPA-RIGA-CAUSALE
+               THRU 3120-STAMPA-RIGA-CAUSALE-EXIT.
+           ADD 1 TO WS-CONT-ELENCATE.
+       3110-LEGGI-PROSSIMA-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3120-STAMPA-RIGA-CAUSALE : DECODIFICA E FORMATTA UNA RIGA     *
+      *----------------------------------------------------------------*
+       3120-STAMPA-RIGA-CAUSALE.
+           MOVE CCAU-DATA-VALID-OUT-N OF CAUSALE-REC
+               TO DATECNV-INPUT-6.
+           PERFORM 8100-FORMATTA-DATA
+               THRU 8100-FORMATTA-DATA-EXIT.
+
+           EVALUATE TRUE
+               WHEN CCAU-ADDEB OF CAUSALE-REC
+                   MOVE "ADDEBITO"    TO WS-TESTO-SEGNO
+               WHEN CCAU-ACCAU OF CAUSALE-REC
+                   MOVE "ACCREDITO"   TO WS-TESTO-SEGNO
+               WHEN OTHER
+                   MOVE "?"           TO WS-TESTO-SEGNO
+           END-EVALUATE.
+
+           IF CCAU-COMP OF CAUSALE-REC
+               MOVE "SI"  TO WS-TESTO-FLAG-COMP
+           ELSE
+               MOVE "NO"  TO WS-TESTO-FLAG-COMP
+           END-IF.
+
+           IF CCAU-EC OF CAUSALE-REC
+               MOVE "SI"  TO WS-TESTO-FLAG-EC
+           ELSE
+               MOVE "NO"  TO WS-TESTO-FLAG-EC
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN CCAU-SOLO-ACCENTR OF CAUSALE-REC
+                   MOVE "SOLO ACCENTR." TO WS-TESTO-FLAG-ACCENTR
+               WHEN CCAU-SPOR-ACCENTR OF CAUSALE-REC
+                   MOVE "SPORT.+ACC."   TO WS-TESTO-FLAG-ACCENTR
+               WHEN CCAU-SOLO-SPOR OF CAUSALE-REC
+                   MOVE "SOLO SPORT."   TO WS-TESTO-FLAG-ACCENTR
+               WHEN OTHER
+                   MOVE "?"             TO WS-TESTO-FLAG-ACCENTR
+           END-EVALUATE.
+
+           MOVE CCAU-ID-OUT OF CAUSALE-REC       TO WS-RD-ID.
+           MOVE CCAU-COD-CAU-OUT OF CAUSALE-REC  TO WS-RD-COD-CAU.
+           MOVE DATECNV-OUTPUT-10                TO WS-RD-DATA-VALID.
+           MOVE CCAU-DESCR OF CAUSALE-REC        TO WS-RD-DESCR.
+           MOVE WS-TESTO-SEGNO                   TO WS-RD-SEGNO.
+           MOVE WS-TESTO-FLAG-COMP               TO WS-RD-FLAG-COMP.
+           MOVE WS-TESTO-FLAG-EC                 TO WS-RD-FLAG-EC.
+           MOVE WS-TESTO-FLAG-ACCENTR            TO WS-RD-FLAG-ACCENTR.
+
+           MOVE WS-RIGA-DETTAGLIO TO CAUM-REPORT-LINEA.
+           WRITE CAUM-REPORT-LINEA.
+       3120-STAMPA-RIGA-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3200-AZIONE-INSERIMENTO : SCRIVE UNA NUOVA VERSIONE DI CAUSALE*
+      *----------------------------------------------------------------*
+       3200-AZIONE-INSERIMENTO.
+           INITIALIZE CAUSALE-REC.
+           MOVE CAUM-TRAN-ID          TO CCAU-ID-OUT OF CAUSALE-REC.
+           MOVE CAUM-TRAN-COD-CAU     TO CCAU-COD-CAU-OUT OF
+                                          CAUSALE-REC.
+           MOVE CAUM-TRAN-RESTO       TO CCAU-RESTO-OUT OF CAUSALE-REC.
+           MOVE CAUM-TRAN-DATA-VALID  TO CCAU-DATA-VALID-OUT-N OF
+                                          CAUSALE-REC.
+           MOVE CAUM-TRAN-DESCR       TO CCAU-DESCR OF CAUSALE-REC.
+           MOVE CAUM-TRAN-SEGNO       TO CCAU-SEGNO OF CAUSALE-REC.
+           MOVE CAUM-TRAN-FLAG-COMP   TO CCAU-FLAG-COMP OF CAUSALE-REC.
+           MOVE CAUM-TRAN-FLAG-EC     TO CCAU-FLAG-EC OF CAUSALE-REC.
+           MOVE CAUM-TRAN-FLAG-ACCENTR TO CCAU-FLAG-ACCENTR OF
+                                           CAUSALE-REC.
+
+           WRITE CAUSALE-REC
+               INVALID KEY
+                   DISPLAY "CC1CAUM - CAUSALE GIA' PRESENTE: "
+                           CAUM-TRAN-ID " " CAUM-TRAN-COD-CAU
+                           " " CAUM-TRAN-DATA-VALID
+                   ADD 1 TO WS-CONT-ERRORI
+                   GO TO 3200-AZIONE-INSERIMENTO-EXIT
+           END-WRITE.
+
+           ADD 1 TO WS-CONT-INSERITE.
+       3200-AZIONE-INSERIMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3300-AZIONE-CESSAZIONE : ELIMINA UNA VERSIONE DATATA DI       *
+      *  CAUSALE, IDENTIFICATA DALLA CHIAVE COMPLETA. LA CESSAZIONE E' *
+      *  UNA RIMOZIONE DELLA SOLA VERSIONE INDICATA: LE VERSIONI CON   *
+      *  DATA DI VALIDITA' PRECEDENTE RESTANO SUL FILE PER LO STORICO. *
+      *----------------------------------------------------------------*
+       3300-AZIONE-CESSAZIONE.
+           MOVE CAUM-TRAN-ID          TO CCAU-ID-OUT OF CAUSALE-REC.
+           MOVE CAUM-TRAN-COD-CAU     TO CCAU-COD-CAU-OUT OF
+                                          CAUSALE-REC.
+           MOVE CAUM-TRAN-RESTO       TO CCAU-RESTO-OUT OF CAUSALE-REC.
+           MOVE CAUM-TRAN-DATA-VALID  TO CCAU-DATA-VALID-OUT-N OF
+                                          CAUSALE-REC.
+
+           READ CAUSALE-FILE
+               INVALID KEY
+                   DISPLAY "CC1CAUM - CAUSALE DA CESSARE NON TROVATA: "
+                           CAUM-TRAN-ID " " CAUM-TRAN-COD-CAU
+                           " " CAUM-TRAN-DATA-VALID
+                   ADD 1 TO WS-CONT-ERRORI
+                   GO TO 3300-AZIONE-CESSAZIONE-EXIT
+           END-READ.
+
+           DELETE CAUSALE-FILE
+               INVALID KEY
+                   DISPLAY "CC1CAUM - ERRORE CESSAZIONE CAUSALE: "
+                           CAUM-TRAN-ID " " CAUM-TRAN-COD-CAU
+                           " " CAUM-TRAN-DATA-VALID
+                   ADD 1 TO WS-CONT-ERRORI
+                   GO TO 3300-AZIONE-CESSAZIONE-EXIT
+           END-DELETE.
+
+           ADD 1 TO WS-CONT-CESSATE.
+       3300-AZIONE-CESSAZIONE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8100-FORMATTA-DATA : CONVERTE AAMMGG A 6 CIFRE IN GG/MM/AAAA  *
+      *  CON FINESTRA SECOLO: ANNI 00-49 = 20XX, ANNI 50-99 = 19XX.    *
+      *----------------------------------------------------------------*
+       8100-FORMATTA-DATA.
+           IF DATECNV-INPUT-AA < 50
+               MOVE 20 TO DATECNV-SECOLO
+           ELSE
+               MOVE 19 TO DATECNV-SECOLO
+           END-IF.
+
+           MOVE DATECNV-INPUT-GG    TO DATECNV-OUT-GG.
+           MOVE "/"                 TO DATECNV-OUT-SEP-1.
+           MOVE DATECNV-INPUT-MM    TO DATECNV-OUT-MM.
+           MOVE "/"                 TO DATECNV-OUT-SEP-2.
+           MOVE DATECNV-SECOLO      TO DATECNV-OUT-AAAA(1:2).
+           MOVE DATECNV-INPUT-AA    TO DATECNV-OUT-AAAA(3:2).
+       8100-FORMATTA-DATA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9000-TERMINA : STAMPA TOTALI DI CONTROLLO E CHIUDE I FILE     *
+      *----------------------------------------------------------------*
+       9000-TERMINA.
+           IF WS-FILE-APERTI
+               MOVE WS-CONT-ELENCATE TO WS-RT-ELENCATE
+               MOVE WS-CONT-INSERITE TO WS-RT-INSERITE
+               MOVE WS-CONT-CESSATE  TO WS-RT-CESSATE
+               MOVE WS-CONT-ERRORI   TO WS-RT-ERRORI
+               MOVE WS-RIGA-TOTALI TO CAUM-REPORT-LINEA
+               WRITE CAUM-REPORT-LINEA
+
+               CLOSE CAUSALE-FILE
+               CLOSE CAUM-TRANIN
+               CLOSE CAUM-REPORT
+           END-IF.
+       9000-TERMINA-EXIT.
+           EXIT.

@@ -0,0 +1,309 @@
+      *================================================================*
+      *  PROGRAM-ID    : CC1MTRX                                       *
+      *  AUTORE        : UFFICIO SISTEMI - AREA TABELLE DI SISTEMA     *
+      *  INSTALLAZIONE : DIREZIONE GENERALE - ELABORAZIONE DATI        *
+      *  DATA-SCRITTURA: 09/08/2026                                    *
+      *  DESCRIZIONE   : SCARICO MATRIX DEI MOVIMENTI PARTITE ESTERE   *
+      *                  (MECCDW09), CON CHECKPOINT/RESTART. LEGGE IN  *
+      *                  SEQUENZA DI CHIAVE (MECCDW09-KEY-PARTITA) IL  *
+      *                  MASTER PARTITE ESTERE E NE RIVERSA I RECORD   *
+      *                  SUL FILE DI ESTRAZIONE PER MATRIX. AD OGNI    *
+      *                  RECORD SCRITTO VIENE RISCRITTO IL CHECKPOINT  *
+      *                  CON L'ULTIMA CHIAVE PARTITA E I TOTALI        *
+      *                  ESTRATTI CON SUCCESSO: IL FILE DI ESTRAZIONE, *
+      *                  UNA VOLTA RIAPERTO IN EXTEND, NON PUO' ESSERE *
+      *                  RIPORTATO A UNA LUNGHEZZA PRECEDENTE, QUINDI  *
+      *                  IL CHECKPOINT DEVE SEMPRE CORRISPONDERE       *
+      *                  ESATTAMENTE ALL'ULTIMO RECORD FISICAMENTE     *
+      *                  SCRITTO. SE IL PROGRAMMA VIENE RILANCIATO     *
+      *                  DOPO UN ABEND TROVA IL CHECKPOINT IN STATO    *
+      *                  'IN CORSO' E RIPARTE DALLA CHIAVE SUCCESSIVA, *
+      *                  IN EXTEND SUL FILE DI ESTRAZIONE, SENZA       *
+      *                  RIELABORARE I RECORD GIA' SCRITTI. AL         *
+      *                  TERMINE DELLA CODA IL CHECKPOINT VIENE        *
+      *                  CHIUSO IN STATO 'COMPLETATO' E VIENE SCRITTO  *
+      *                  SUL FILE DI ESTRAZIONE UN RECORD DI TOTALI DI *
+      *                  CONTROLLO (CONTEGGIO RECORD E SOMMA IMP/CAM/  *
+      *                  CTV) PER LA QUADRATURA CON MATRIX.            *
+      *------------------------------------------------------------*  *
+      *  STORIA DELLE MODIFICHE                                        *
+      *  DATA        AUTORE   DESCRIZIONE                              *
+      *  09/08/2026  UFSIS    PRIMA VERSIONE DEL PROGRAMMA, CON        *
+      *                       CHECKPOINT E RIAVVIO.                    *
+      *  09/08/2026  UFSIS    CHECKPOINT AD OGNI RECORD (NON PIU' A    *
+      *                       INTERVALLI) PER EVITARE DISALLINEAMENTI  *
+      *                       TRA CHIAVE DI RIPARTENZA E RECORD GIA'   *
+      *                       FISICAMENTE SCRITTI SU MATRIX-EXTRACT.   *
+      *  09/08/2026  UFSIS    AGGIUNTO RECORD DI TOTALI DI CODA PER    *
+      *                       LA QUADRATURA CON MATRIX.                *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CC1MTRX.
+       AUTHOR.         UFFICIO SISTEMI - AREA TABELLE DI SISTEMA.
+       INSTALLATION.   DIREZIONE GENERALE - ELABORAZIONE DATI.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVPART-FILE ASSIGN TO "MOVPART"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MECCDW09-KEY-PARTITA OF MTRX-IN-REC
+               FILE STATUS IS WS-MOVPART-STATUS.
+
+           SELECT MATRIX-EXTRACT ASSIGN TO "MATRIXOU"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "MTRXCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOVPART-FILE.
+           COPY ES0MOVGP REPLACING ==MECCDW09== BY ==MTRX-IN-REC==.
+
+       FD  MATRIX-EXTRACT
+           RECORD CONTAINS 111 CHARACTERS.
+           COPY ES0MOVGP REPLACING ==MECCDW09== BY ==MTRX-OUT-REC==.
+
+       FD  CKPT-FILE.
+           COPY MTRXCKPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-AREA.
+           05  WS-MOVPART-STATUS         PIC XX.
+               88  WS-MOVPART-OK             VALUE '00'.
+           05  WS-EXTRACT-STATUS         PIC XX.
+               88  WS-EXTRACT-OK             VALUE '00'.
+           05  WS-CKPT-STATUS            PIC XX.
+               88  WS-CKPT-OK                VALUE '00'.
+               88  WS-CKPT-NON-TROVATO       VALUE '35'.
+
+       01  WS-SWITCHES.
+           05  WS-FLAG-FINE-MOVIMENTI    PIC X       VALUE 'N'.
+               88  WS-FINE-MOVIMENTI         VALUE 'S'.
+           05  WS-FLAG-RIPARTENZA        PIC X       VALUE 'N'.
+               88  WS-E-RIPARTENZA           VALUE 'S'.
+           05  WS-FLAG-FILE-APERTI       PIC X       VALUE 'N'.
+               88  WS-FILE-APERTI            VALUE 'S'.
+
+       01  WS-CHECKPOINT-SALVATO.
+           05  WS-CKPT-KEY-PARTITA-SALV.
+               10  WS-CKPT-IST-SALV      PIC 9(002).
+               10  WS-CKPT-PARTITA-SALV  PIC 9(009).
+
+       01  WS-COSTANTI.
+      *    IL CHECKPOINT VIENE AGGIORNATO AD OGNI RECORD SCRITTO: IL
+      *    FILE DI ESTRAZIONE, UNA VOLTA APERTO IN EXTEND, NON PUO'
+      *    ESSERE TRONCATO A UNA LUNGHEZZA PRECEDENTE, QUINDI LA CHIAVE
+      *    DI RIPARTENZA DEVE SEMPRE CORRISPONDERE ESATTAMENTE
+      *    ALL'ULTIMO RECORD GIA' PRESENTE SUL FILE, PENA DUPLICAZIONI
+      *    O BUCHI SUI RECORD SCRITTI TRA UN CHECKPOINT E L'ABEND.
+           05  WS-CKPT-INTERVALLO        PIC 9(005) COMP-3
+                                              VALUE 1.
+
+       01  WS-CONTATORI.
+           05  WS-CONT-LETTI             PIC 9(009) COMP-3 VALUE ZERO.
+           05  WS-CONT-SCRITTI           PIC 9(009) COMP-3 VALUE ZERO.
+           05  WS-CONT-DALL-ULT-CKPT     PIC 9(005) COMP-3 VALUE ZERO.
+
+       01  WS-TOTALI-DI-CODA.
+           05  WS-TOT-IMP                COMP-2      VALUE ZERO.
+           05  WS-TOT-CAM                COMP-2      VALUE ZERO.
+           05  WS-TOT-CTV                COMP-2      VALUE ZERO.
+
+       01  WS-RECORD-TOTALI.
+           05  WS-RT-COSTANTE            PIC X(9)   VALUE "TOTALI999".
+           05  WS-RT-CONT-RECORD         PIC 9(009).
+           05  WS-RT-TOT-IMP             COMP-2.
+           05  WS-RT-TOT-CAM             COMP-2.
+           05  WS-RT-TOT-CTV             COMP-2.
+           05  FILLER                    PIC X(60).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *  0000-MAINLINE : PARAGRAFO PRINCIPALE                          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA
+               THRU 1000-INIZIALIZZA-EXIT.
+           PERFORM 2000-ESTRAI-MOVIMENTO
+               THRU 2000-ESTRAI-MOVIMENTO-EXIT
+               UNTIL WS-FINE-MOVIMENTI.
+           PERFORM 9000-TERMINA
+               THRU 9000-TERMINA-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *  1000-INIZIALIZZA : VERIFICA PRESENZA CHECKPOINT DI UN'        *
+      *  ELABORAZIONE PRECEDENTE INTERROTTA E APRE I FILE OPPORTUNI    *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           PERFORM 1100-LEGGI-CHECKPOINT
+               THRU 1100-LEGGI-CHECKPOINT-EXIT.
+
+           OPEN INPUT MOVPART-FILE.
+           IF NOT WS-MOVPART-OK
+               DISPLAY "CC1MTRX - ERRORE APERTURA MOVPART-FILE "
+                       WS-MOVPART-STATUS
+               MOVE "S" TO WS-FLAG-FINE-MOVIMENTI
+               GO TO 1000-INIZIALIZZA-EXIT
+           END-IF.
+
+           IF WS-E-RIPARTENZA
+               OPEN EXTEND MATRIX-EXTRACT
+           ELSE
+               OPEN OUTPUT MATRIX-EXTRACT
+           END-IF.
+           IF NOT WS-EXTRACT-OK
+               DISPLAY "CC1MTRX - ERRORE APERTURA MATRIX-EXTRACT "
+                       WS-EXTRACT-STATUS
+               MOVE "S" TO WS-FLAG-FINE-MOVIMENTI
+               GO TO 1000-INIZIALIZZA-EXIT
+           END-IF.
+
+           MOVE "S" TO WS-FLAG-FILE-APERTI.
+
+           IF WS-E-RIPARTENZA
+               MOVE WS-CKPT-KEY-PARTITA-SALV
+                   TO MECCDW09-KEY-PARTITA OF MTRX-IN-REC
+               START MOVPART-FILE KEY IS GREATER THAN
+                     MECCDW09-KEY-PARTITA OF MTRX-IN-REC
+                   INVALID KEY
+                       MOVE "S" TO WS-FLAG-FINE-MOVIMENTI
+               END-START
+           END-IF.
+
+           IF NOT WS-FINE-MOVIMENTI
+               PERFORM 2100-LEGGI-MOVIMENTO
+                   THRU 2100-LEGGI-MOVIMENTO-EXIT
+           END-IF.
+       1000-INIZIALIZZA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1100-LEGGI-CHECKPOINT : APRE IL FILE DI CHECKPOINT E VERIFICA*
+      *  SE SI TRATTA DI UN RIAVVIO DOPO UN'ELABORAZIONE INTERROTTA    *
+      *----------------------------------------------------------------*
+       1100-LEGGI-CHECKPOINT.
+           MOVE "N" TO WS-FLAG-RIPARTENZA.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-NON-TROVATO
+               CONTINUE
+           ELSE
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF MTRX-CKPT-IN-CORSO
+                           MOVE "S" TO WS-FLAG-RIPARTENZA
+                           MOVE MTRX-CKPT-KEY-PARTITA
+                               TO WS-CKPT-KEY-PARTITA-SALV
+                           MOVE MTRX-CKPT-CONT-SCRITTI
+                               TO WS-CONT-SCRITTI
+                           MOVE MTRX-CKPT-TOT-IMP TO WS-TOT-IMP
+                           MOVE MTRX-CKPT-TOT-CAM TO WS-TOT-CAM
+                           MOVE MTRX-CKPT-TOT-CTV TO WS-TOT-CTV
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+       1100-LEGGI-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-ESTRAI-MOVIMENTO : RIVERSA IL MOVIMENTO SUL FILE DI      *
+      *  ESTRAZIONE E, OGNI WS-CKPT-INTERVALLO RECORD, AGGIORNA IL     *
+      *  CHECKPOINT CON L'ULTIMA CHIAVE PARTITA SCRITTA CON SUCCESSO   *
+      *----------------------------------------------------------------*
+       2000-ESTRAI-MOVIMENTO.
+           MOVE CORRESPONDING MTRX-IN-REC TO MTRX-OUT-REC.
+           WRITE MTRX-OUT-REC.
+           ADD 1 TO WS-CONT-SCRITTI.
+           ADD 1 TO WS-CONT-DALL-ULT-CKPT.
+           ADD IMP OF MTRX-IN-REC TO WS-TOT-IMP.
+           ADD CAM OF MTRX-IN-REC TO WS-TOT-CAM.
+           ADD CTV OF MTRX-IN-REC TO WS-TOT-CTV.
+
+           IF WS-CONT-DALL-ULT-CKPT >= WS-CKPT-INTERVALLO
+               PERFORM 2200-SCRIVI-CHECKPOINT
+                   THRU 2200-SCRIVI-CHECKPOINT-EXIT
+               MOVE ZERO TO WS-CONT-DALL-ULT-CKPT
+           END-IF.
+
+           PERFORM 2100-LEGGI-MOVIMENTO
+               THRU 2100-LEGGI-MOVIMENTO-EXIT.
+       2000-ESTRAI-MOVIMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-LEGGI-MOVIMENTO : LETTURA SEQUENZIALE PROSSIMO MOVIMENTO *
+      *----------------------------------------------------------------*
+       2100-LEGGI-MOVIMENTO.
+           READ MOVPART-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FLAG-FINE-MOVIMENTI
+               NOT AT END
+                   ADD 1 TO WS-CONT-LETTI
+           END-READ.
+       2100-LEGGI-MOVIMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2200-SCRIVI-CHECKPOINT : RISCRIVE IL FILE DI CHECKPOINT CON   *
+      *  L'ULTIMA CHIAVE PARTITA ESTRATTA CON SUCCESSO, STATO 'IN      *
+      *  CORSO'                                                        *
+      *----------------------------------------------------------------*
+       2200-SCRIVI-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE "R" TO MTRX-CKPT-STATO.
+           MOVE MECCDW09-KEY-PARTITA OF MTRX-IN-REC
+               TO MTRX-CKPT-KEY-PARTITA.
+           MOVE WS-CONT-SCRITTI TO MTRX-CKPT-CONT-SCRITTI.
+           MOVE WS-TOT-IMP TO MTRX-CKPT-TOT-IMP.
+           MOVE WS-TOT-CAM TO MTRX-CKPT-TOT-CAM.
+           MOVE WS-TOT-CTV TO MTRX-CKPT-TOT-CTV.
+           WRITE MTRX-CKPT-REC.
+           CLOSE CKPT-FILE.
+       2200-SCRIVI-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9000-TERMINA : SCRIVE IL RECORD DI TOTALI DI CONTROLLO, CHIUDE*
+      *  IL CHECKPOINT IN STATO 'COMPLETATO' E CHIUDE I FILE           *
+      *----------------------------------------------------------------*
+       9000-TERMINA.
+           IF WS-FILE-APERTI
+               MOVE WS-CONT-SCRITTI TO WS-RT-CONT-RECORD
+               MOVE WS-TOT-IMP      TO WS-RT-TOT-IMP
+               MOVE WS-TOT-CAM      TO WS-RT-TOT-CAM
+               MOVE WS-TOT-CTV      TO WS-RT-TOT-CTV
+               WRITE MTRX-OUT-REC FROM WS-RECORD-TOTALI
+
+               OPEN OUTPUT CKPT-FILE
+               MOVE "C" TO MTRX-CKPT-STATO
+               MOVE MECCDW09-KEY-PARTITA OF MTRX-IN-REC
+                   TO MTRX-CKPT-KEY-PARTITA
+               MOVE WS-CONT-SCRITTI TO MTRX-CKPT-CONT-SCRITTI
+               MOVE WS-TOT-IMP TO MTRX-CKPT-TOT-IMP
+               MOVE WS-TOT-CAM TO MTRX-CKPT-TOT-CAM
+               MOVE WS-TOT-CTV TO MTRX-CKPT-TOT-CTV
+               WRITE MTRX-CKPT-REC
+               CLOSE CKPT-FILE
+
+               DISPLAY "CC1MTRX - MOVIMENTI LETTI   : " WS-CONT-LETTI
+               DISPLAY "CC1MTRX - MOVIMENTI SCRITTI  : " WS-CONT-SCRITTI
+               CLOSE MOVPART-FILE
+               CLOSE MATRIX-EXTRACT
+           END-IF.
+       9000-TERMINA-EXIT.
+           EXIT.

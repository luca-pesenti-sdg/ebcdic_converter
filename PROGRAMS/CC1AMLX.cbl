@@ -0,0 +1,292 @@
+      *================================================================*
+      *  PROGRAM-ID    : CC1AMLX                                       *
+      *  AUTORE        : UFFICIO SISTEMI - AREA TABELLE DI SISTEMA     *
+      *  INSTALLAZIONE : DIREZIONE GENERALE - ELABORAZIONE DATI        *
+      *  DATA-SCRITTURA: 09/08/2026                                    *
+      *  DESCRIZIONE   : CONTROLLO GIORNALIERO DI COPERTURA ANTIRICI-  *
+      *                  CLAGGIO DELLE CAUSALI. SEGNALA OGNI CAUSALE   *
+      *                  CON CCAU-CAUS-ANTIRICICL A BLANK OPPURE CON   *
+      *                  CCAU-FLAG-ANTIMAFIA NON VALORIZZATO A '1',    *
+      *                  RIPORTANDO A FIANCO IL NUMERO DI MOVIMENTI    *
+      *                  VIVI CONTABILIZZATI SU QUELLA CAUSALE NELLA   *
+      *                  GIORNATA PRECEDENTE (AMLXMOVS, RIEPILOGO      *
+      *                  PRODOTTO DALLA PROCEDURA DI CONTEGGIO         *
+      *                  MOVIMENTI DI GIORNATA, ORDINATO PER           *
+      *                  ID/COD.CAU COME LA TABELLA CAUSALI).          *
+      *                  I DUE FILE VENGONO LETTI IN MATCH SU CHIAVE   *
+      *                  ID/COD.CAU; LA TABELLA CAUSALI PUO' AVERE PIU'*
+      *                  VERSIONI DATATE PER LA STESSA CAUSALE, QUINDI *
+      *                  IL RECORD DI RIEPILOGO MOVIMENTI NON VIENE    *
+      *                  AVANZATO FINCHE' NON SI PASSA A UNA CHIAVE    *
+      *                  ID/COD.CAU SUPERIORE.                         *
+      *------------------------------------------------------------*  *
+      *  STORIA DELLE MODIFICHE                                        *
+      *  DATA        AUTORE   DESCRIZIONE                              *
+      *  09/08/2026  UFSIS    PRIMA VERSIONE DEL PROGRAMMA.            *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CC1AMLX.
+       AUTHOR.         UFFICIO SISTEMI - AREA TABELLE DI SISTEMA.
+       INSTALLATION.   DIREZIONE GENERALE - ELABORAZIONE DATI.
+       DATE-WRITTEN.   09/08/2026.
+       DATE-COMPILED.  09/08/2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAUSALE-FILE ASSIGN TO "CAUSALE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CCAU-KEY-OUT OF CAUSALE-REC
+               FILE STATUS IS WS-CAUSALE-STATUS.
+
+           SELECT AMLX-MOVIMENTI ASSIGN TO "AMLXMOVS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MOV-STATUS.
+
+           SELECT AMLX-REPORT ASSIGN TO "AMLXLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAUSALE-FILE.
+           COPY CC0CAUSR.
+
+       FD  AMLX-MOVIMENTI
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY AMLXMOVS.
+
+       FD  AMLX-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  AMLX-REPORT-LINEA               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-AREA.
+           05  WS-CAUSALE-STATUS         PIC XX.
+               88  WS-CAUSALE-OK             VALUE '00'.
+           05  WS-MOV-STATUS             PIC XX.
+               88  WS-MOV-OK                 VALUE '00'.
+           05  WS-REPORT-STATUS          PIC XX.
+               88  WS-REPORT-OK              VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-FLAG-FINE-CAUSALI      PIC X       VALUE 'N'.
+               88  WS-FINE-CAUSALI           VALUE 'S'.
+           05  WS-FLAG-FINE-MOVIMENTI    PIC X       VALUE 'N'.
+               88  WS-FINE-MOVIMENTI         VALUE 'S'.
+           05  WS-FLAG-ANOMALA           PIC X       VALUE 'N'.
+               88  WS-CAUSALE-ANOMALA         VALUE 'S'.
+           05  WS-FLAG-FILE-APERTI       PIC X       VALUE 'N'.
+               88  WS-FILE-APERTI            VALUE 'S'.
+
+       01  WS-CHIAVI-CONFRONTO.
+           05  WS-CAU-CHIAVE-ID-CAU.
+               10  WS-CAU-CHIAVE-ID      PIC X(4).
+               10  WS-CAU-CHIAVE-COD     PIC X(6).
+           05  WS-MOV-CHIAVE-ID-CAU.
+               10  WS-MOV-CHIAVE-ID      PIC X(4).
+               10  WS-MOV-CHIAVE-COD     PIC X(6).
+
+       01  WS-CONTA-MOVIMENTI            PIC 9(9)    VALUE ZERO.
+
+       01  WS-CONTATORI.
+           05  WS-CONT-ESAMINATE         PIC 9(7)    COMP-3 VALUE ZERO.
+           05  WS-CONT-ANOMALE           PIC 9(7)    COMP-3 VALUE ZERO.
+
+       01  WS-INTESTAZIONE.
+           05  FILLER          PIC X(56) VALUE
+               "CONTROLLO COPERTURA ANTIRICICLAGGIO CAUSALI".
+
+       01  WS-RIGA-DETTAGLIO.
+           05  WS-RD-ID                  PIC X(4).
+           05  FILLER                    PIC X.
+           05  WS-RD-COD-CAU             PIC X(7).
+           05  WS-RD-CAUS-ANTIRIC        PIC X(6).
+           05  WS-RD-FLAG-ANTIMAFIA      PIC X(6).
+           05  WS-RD-MOVIMENTI           PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER                    PIC X(2)  VALUE "  ".
+           05  WS-RD-MOTIVO              PIC X(40).
+
+       01  WS-MOTIVO-TMP                 PIC X(40).
+
+       01  WS-RIGA-TOTALI.
+           05  FILLER          PIC X(19) VALUE "TOTALI: ESAMINATE=".
+           05  WS-RT-ESAMINATE PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(11) VALUE "  ANOMALE=".
+           05  WS-RT-ANOMALE   PIC ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      *  0000-MAINLINE : PARAGRAFO PRINCIPALE                          *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INIZIALIZZA
+               THRU 1000-INIZIALIZZA-EXIT.
+           PERFORM 2000-ESAMINA-CAUSALE
+               THRU 2000-ESAMINA-CAUSALE-EXIT
+               UNTIL WS-FINE-CAUSALI.
+           PERFORM 9000-TERMINA
+               THRU 9000-TERMINA-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *  1000-INIZIALIZZA : APERTURA FILE E LETTURA RECORD INIZIALI    *
+      *----------------------------------------------------------------*
+       1000-INIZIALIZZA.
+           OPEN INPUT CAUSALE-FILE.
+           IF NOT WS-CAUSALE-OK
+               DISPLAY "CC1AMLX - ERRORE APERTURA CAUSALE-FILE "
+                       WS-CAUSALE-STATUS
+               MOVE "S" TO WS-FLAG-FINE-CAUSALI
+               GO TO 1000-INIZIALIZZA-EXIT
+           END-IF.
+
+           OPEN INPUT AMLX-MOVIMENTI.
+           OPEN OUTPUT AMLX-REPORT.
+           MOVE "S" TO WS-FLAG-FILE-APERTI.
+           MOVE WS-INTESTAZIONE TO AMLX-REPORT-LINEA.
+           WRITE AMLX-REPORT-LINEA.
+
+           PERFORM 2500-LEGGI-MOVIMENTO
+               THRU 2500-LEGGI-MOVIMENTO-EXIT.
+           PERFORM 2100-LEGGI-CAUSALE
+               THRU 2100-LEGGI-CAUSALE-EXIT.
+       1000-INIZIALIZZA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-ESAMINA-CAUSALE : VERIFICA COPERTURA AML E INCROCIA IL   *
+      *  CONTEGGIO MOVIMENTI DI GIORNATA PER LA STESSA CAUSALE         *
+      *----------------------------------------------------------------*
+       2000-ESAMINA-CAUSALE.
+           ADD 1 TO WS-CONT-ESAMINATE.
+           MOVE SPACES TO WS-RD-MOTIVO.
+           MOVE "N" TO WS-FLAG-ANOMALA.
+
+           IF CCAU-CAUS-ANTIRICICL OF CAUSALE-REC = SPACES
+               MOVE "S" TO WS-FLAG-ANOMALA
+               MOVE "CAUSALE ANTIRICICLAGGIO NON MAPPATA"
+                   TO WS-RD-MOTIVO
+           END-IF.
+
+           IF CCAU-FLAG-ANTIMAFIA OF CAUSALE-REC NOT = '1'
+               MOVE "S" TO WS-FLAG-ANOMALA
+               IF WS-RD-MOTIVO = SPACES
+                   MOVE "FLAG ANTIMAFIA NON ATTIVO" TO WS-RD-MOTIVO
+               ELSE
+                   STRING WS-RD-MOTIVO   DELIMITED BY SPACE
+                          "/FLAG ANTIMAFIA NON ATTIVO"
+                                          DELIMITED BY SIZE
+                          INTO WS-MOTIVO-TMP
+                   MOVE WS-MOTIVO-TMP TO WS-RD-MOTIVO
+               END-IF
+           END-IF.
+
+           IF WS-CAUSALE-ANOMALA
+               PERFORM 3000-SINCRONIZZA-MOVIMENTI
+                   THRU 3000-SINCRONIZZA-MOVIMENTI-EXIT
+               PERFORM 2200-STAMPA-ECCEZIONE
+                   THRU 2200-STAMPA-ECCEZIONE-EXIT
+               ADD 1 TO WS-CONT-ANOMALE
+           END-IF.
+
+           PERFORM 2100-LEGGI-CAUSALE
+               THRU 2100-LEGGI-CAUSALE-EXIT.
+       2000-ESAMINA-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-LEGGI-CAUSALE : LETTURA SEQUENZIALE PROSSIMA CAUSALE     *
+      *----------------------------------------------------------------*
+       2100-LEGGI-CAUSALE.
+           READ CAUSALE-FILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FLAG-FINE-CAUSALI.
+       2100-LEGGI-CAUSALE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2200-STAMPA-ECCEZIONE : FORMATTA E STAMPA UNA RIGA DI ESITO   *
+      *----------------------------------------------------------------*
+       2200-STAMPA-ECCEZIONE.
+           MOVE CCAU-ID-OUT OF CAUSALE-REC      TO WS-RD-ID.
+           MOVE CCAU-COD-CAU-OUT OF CAUSALE-REC TO WS-RD-COD-CAU.
+           IF CCAU-CAUS-ANTIRICICL OF CAUSALE-REC = SPACES
+               MOVE "VUOTO" TO WS-RD-CAUS-ANTIRIC
+           ELSE
+               MOVE CCAU-CAUS-ANTIRICICL OF CAUSALE-REC
+                   TO WS-RD-CAUS-ANTIRIC
+           END-IF.
+           IF CCAU-FLAG-ANTIMAFIA OF CAUSALE-REC = '1'
+               MOVE "SI" TO WS-RD-FLAG-ANTIMAFIA
+           ELSE
+               MOVE "NO" TO WS-RD-FLAG-ANTIMAFIA
+           END-IF.
+           MOVE WS-CONTA-MOVIMENTI TO WS-RD-MOVIMENTI.
+           MOVE WS-RIGA-DETTAGLIO TO AMLX-REPORT-LINEA.
+           WRITE AMLX-REPORT-LINEA.
+       2200-STAMPA-ECCEZIONE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2500-LEGGI-MOVIMENTO : LETTURA SEQUENZIALE PROSSIMO RIEPILOGO *
+      *----------------------------------------------------------------*
+       2500-LEGGI-MOVIMENTO.
+           READ AMLX-MOVIMENTI
+               AT END
+                   MOVE "S" TO WS-FLAG-FINE-MOVIMENTI.
+       2500-LEGGI-MOVIMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-SINCRONIZZA-MOVIMENTI : ALLINEA IL FILE RIEPILOGO        *
+      *  MOVIMENTI SULLA CHIAVE ID/COD.CAU DELLA CAUSALE CORRENTE      *
+      *----------------------------------------------------------------*
+       3000-SINCRONIZZA-MOVIMENTI.
+           MOVE CCAU-ID-OUT OF CAUSALE-REC      TO WS-CAU-CHIAVE-ID.
+           MOVE CCAU-COD-CAU-OUT OF CAUSALE-REC TO WS-CAU-CHIAVE-COD.
+           MOVE ZERO TO WS-CONTA-MOVIMENTI.
+
+           PERFORM 3100-AVANZA-MOVIMENTI-INFERIORI
+               THRU 3100-AVANZA-MOVIMENTI-INFERIORI-EXIT
+               UNTIL WS-FINE-MOVIMENTI OR
+                     WS-MOV-CHIAVE-ID-CAU NOT < WS-CAU-CHIAVE-ID-CAU.
+
+           IF NOT WS-FINE-MOVIMENTI AND
+              WS-MOV-CHIAVE-ID-CAU = WS-CAU-CHIAVE-ID-CAU
+               MOVE AMLX-MOV-CONTA TO WS-CONTA-MOVIMENTI
+           END-IF.
+       3000-SINCRONIZZA-MOVIMENTI-EXIT.
+           EXIT.
+
+       3100-AVANZA-MOVIMENTI-INFERIORI.
+           MOVE AMLX-MOV-ID      TO WS-MOV-CHIAVE-ID.
+           MOVE AMLX-MOV-COD-CAU TO WS-MOV-CHIAVE-COD.
+           IF WS-MOV-CHIAVE-ID-CAU < WS-CAU-CHIAVE-ID-CAU
+               PERFORM 2500-LEGGI-MOVIMENTO
+                   THRU 2500-LEGGI-MOVIMENTO-EXIT
+           END-IF.
+       3100-AVANZA-MOVIMENTI-INFERIORI-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9000-TERMINA : STAMPA TOTALI DI CONTROLLO E CHIUDE I FILE     *
+      *----------------------------------------------------------------*
+       9000-TERMINA.
+           IF WS-FILE-APERTI
+               MOVE WS-CONT-ESAMINATE TO WS-RT-ESAMINATE
+               MOVE WS-CONT-ANOMALE   TO WS-RT-ANOMALE
+               MOVE WS-RIGA-TOTALI TO AMLX-REPORT-LINEA
+               WRITE AMLX-REPORT-LINEA
+               CLOSE CAUSALE-FILE
+               CLOSE AMLX-MOVIMENTI
+               CLOSE AMLX-REPORT
+           END-IF.
+       9000-TERMINA-EXIT.
+           EXIT.

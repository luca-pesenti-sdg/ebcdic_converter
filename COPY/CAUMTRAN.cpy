@@ -0,0 +1,22 @@
+      *================================================================*
+      *    NOME COPY     : CAUMTRAN                                    *
+      *    DESCRIZIONE   : RECORD DI TRANSAZIONE PER IL PROGRAMMA DI   *
+      *                    MANUTENZIONE CAUSALI CC1CAUM. UNA RIGA PER  *
+      *                    OGNI AZIONE RICHIESTA DA OPERATIVITA'       *
+      *                    (ELENCO / INSERIMENTO / CESSAZIONE).        *
+      *================================================================*
+       01  CAUM-TRAN-REC.
+           05  CAUM-TRAN-AZIONE          PIC X.
+               88  CAUM-AZ-ELENCO            VALUE 'L'.
+               88  CAUM-AZ-INSERIMENTO       VALUE 'A'.
+               88  CAUM-AZ-CESSAZIONE        VALUE 'E'.
+           05  CAUM-TRAN-ID              PIC X(4).
+           05  CAUM-TRAN-COD-CAU         PIC X(6).
+           05  CAUM-TRAN-RESTO           PIC X(10).
+           05  CAUM-TRAN-DATA-VALID      PIC 9(6).
+           05  CAUM-TRAN-DESCR           PIC X(24).
+           05  CAUM-TRAN-SEGNO           PIC X.
+           05  CAUM-TRAN-FLAG-COMP       PIC X.
+           05  CAUM-TRAN-FLAG-EC         PIC X.
+           05  CAUM-TRAN-FLAG-ACCENTR    PIC X.
+           05  FILLER                    PIC X(25).

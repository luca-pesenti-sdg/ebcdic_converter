@@ -0,0 +1,13 @@
+      *================================================================*
+      *    NOME COPY     : MTRQTRAN                                    *
+      *    DESCRIZIONE   : RICHIESTA DI INTERROGAZIONE DEI MOVIMENTI   *
+      *                    MATRIX (MECCDW09) PER OPERATORE E/O         *
+      *                    DIVISIONE DI ORIGINE, CON EVENTUALE         *
+      *                    INTERVALLO DI DATA CONTABILE.               *
+      *================================================================*
+       01  MTRQ-TRAN-REC.
+           05  MTRQ-TRAN-USERID          PIC X(5).
+           05  MTRQ-TRAN-DIV-ORIG        PIC 9(3).
+           05  MTRQ-TRAN-DATA-DA         PIC 9(6).
+           05  MTRQ-TRAN-DATA-A          PIC 9(6).
+           05  FILLER                    PIC X(60).

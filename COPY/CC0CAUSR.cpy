@@ -0,0 +1,16 @@
+      *================================================================*
+      *    NOME COPY     : CC0CAUSR                                    *
+      *    DESCRIZIONE   : RECORD DI FILE PER LA TABELLA CAUSALI       *
+      *                    (COPY UTCCTAB/CC0CAUSA). DA INCLUDERE       *
+      *                    NELLA FILE SECTION DEI PROGRAMMI CHE        *
+      *                    ACCEDONO AL FILE INDICIZZATO DELLE CAUSALI. *
+      *    NOTA          : CC0CAUSA E' UN FRAMMENTO DI RIDEFINIZIONE   *
+      *                    CHE PARTE DAL LIVELLO 15; IN COBOL E'       *
+      *                    SUFFICIENTE CHE IL LIVELLO FIGLIO SIA       *
+      *                    MAGGIORE DI QUELLO DEL GRUPPO CHE LO        *
+      *                    CONTIENE, QUINDI VIENE INNESTATO QUI SOTTO  *
+      *                    IL LIVELLO 01 SENZA TOCCARE LA COPY         *
+      *                    ORIGINALE.                                  *
+      *================================================================*
+       01  CAUSALE-REC.
+           COPY CC0CAUSA.

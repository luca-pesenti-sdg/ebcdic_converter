@@ -0,0 +1,15 @@
+      *================================================================*
+      *    NOME COPY     : CRISEXT                                     *
+      *    DESCRIZIONE   : RECORD DI ESTRAZIONE CAUSALI IN AMBITO      *
+      *                    CENTRALE RISCHI, NEL TRACCIATO ATTESO DALLA *
+      *                    SEGNALAZIONE PERIODICA DI VIGILANZA.        *
+      *    LUNGHEZZA     : 80                                          *
+      *================================================================*
+       01  CRIS-EXTRACT-REC.
+           05  CRIS-EXT-ID                   PIC X(4).
+           05  CRIS-EXT-COD-CAU              PIC X(6).
+           05  CRIS-EXT-DATA-VALID           PIC 9(6).
+           05  CRIS-EXT-DESCR                PIC X(24).
+           05  CRIS-EXT-COD-TRANS-ACCEN      PIC X(4).
+           05  CRIS-EXT-TIPO-TRATT-ACCEN     PIC X.
+           05  FILLER                        PIC X(35).

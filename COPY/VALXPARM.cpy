@@ -0,0 +1,11 @@
+      *================================================================*
+      *    NOME COPY     : VALXPARM                                    *
+      *    DESCRIZIONE   : SCHEDA PARAMETRI DEL CONTROLLO VALUTE       *
+      *                    ANOMALE (CC1VALX): SOGLIE DI POLICY PER I   *
+      *                    GIORNI DI ANTERGAZIONE E POSTERGAZIONE      *
+      *                    OLTRE LE QUALI LA CAUSALE VIENE SEGNALATA.  *
+      *================================================================*
+       01  VALX-PARM-REC.
+           05  VALX-PARM-LIM-ANTERG      PIC 9(3).
+           05  VALX-PARM-LIM-POSTERG     PIC 9(3).
+           05  FILLER                    PIC X(74).

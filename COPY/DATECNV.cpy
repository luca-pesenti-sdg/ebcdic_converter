@@ -0,0 +1,22 @@
+      *================================================================*
+      *    NOME COPY     : DATECNV                                     *
+      *    DESCRIZIONE   : AREA DI LAVORO PER LA CONVERSIONE DELLE     *
+      *                    DATE A 6 CIFRE (AAMMGG) DELLA TABELLA       *
+      *                    CAUSALI NEL FORMATO EDITATO GG/MM/AAAA.     *
+      *                    LA FINESTRA DEL SECOLO E' A CARICO DEL      *
+      *                    PARAGRAFO CHE USA QUESTA AREA.              *
+      *================================================================*
+       01  DATECNV-AREA.
+           05  DATECNV-INPUT-6           PIC 9(6).
+           05  DATECNV-INPUT-R REDEFINES DATECNV-INPUT-6.
+               10  DATECNV-INPUT-AA      PIC 9(2).
+               10  DATECNV-INPUT-MM      PIC 9(2).
+               10  DATECNV-INPUT-GG      PIC 9(2).
+           05  DATECNV-SECOLO            PIC 9(2).
+           05  DATECNV-OUTPUT-10         PIC X(10).
+           05  DATECNV-OUTPUT-R REDEFINES DATECNV-OUTPUT-10.
+               10  DATECNV-OUT-GG        PIC X(2).
+               10  DATECNV-OUT-SEP-1     PIC X.
+               10  DATECNV-OUT-MM        PIC X(2).
+               10  DATECNV-OUT-SEP-2     PIC X.
+               10  DATECNV-OUT-AAAA      PIC X(4).

@@ -0,0 +1,13 @@
+      *================================================================*
+      *    NOME COPY     : AMLXMOVS                                    *
+      *    DESCRIZIONE   : RIEPILOGO GIORNALIERO DEI MOVIMENTI VIVI    *
+      *                    CONTABILIZZATI PER CAUSALE (ID/COD.CAU),    *
+      *                    PRODOTTO DALLA PROCEDURA DI CONTEGGIO       *
+      *                    MOVIMENTI DI GIORNATA. UN RECORD PER        *
+      *                    CAUSALE, ORDINATO PER ID/COD.CAU CRESCENTE. *
+      *================================================================*
+       01  AMLX-MOV-REC.
+           05  AMLX-MOV-ID               PIC X(4).
+           05  AMLX-MOV-COD-CAU          PIC X(6).
+           05  AMLX-MOV-CONTA            PIC 9(9).
+           05  FILLER                    PIC X(61).

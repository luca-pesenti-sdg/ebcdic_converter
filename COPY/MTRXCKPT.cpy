@@ -0,0 +1,20 @@
+      *================================================================*
+      *    NOME COPY     : MTRXCKPT                                    *
+      *    DESCRIZIONE   : RECORD DI CHECKPOINT PER LO SCARICO MATRIX  *
+      *                    DEI MOVIMENTI PARTITE ESTERE (MECCDW09).    *
+      *                    CONTIENE L'ULTIMA CHIAVE PARTITA SCRITTA    *
+      *                    CON SUCCESSO SUL FILE DI ESTRAZIONE E LO    *
+      *                    STATO DELL'ELABORAZIONE, PER CONSENTIRE IL  *
+      *                    RIAVVIO SENZA RIPARTIRE DALL'INIZIO.        *
+      *================================================================*
+       01  MTRX-CKPT-REC.
+           05  MTRX-CKPT-STATO           PIC X.
+               88  MTRX-CKPT-IN-CORSO        VALUE 'R'.
+               88  MTRX-CKPT-COMPLETATO       VALUE 'C'.
+           05  MTRX-CKPT-KEY-PARTITA.
+               10  MTRX-CKPT-IST         PIC 9(002).
+               10  MTRX-CKPT-PARTITA     PIC 9(009).
+           05  MTRX-CKPT-CONT-SCRITTI    PIC 9(009) COMP-3.
+           05  MTRX-CKPT-TOT-IMP         COMP-2.
+           05  MTRX-CKPT-TOT-CAM         COMP-2.
+           05  MTRX-CKPT-TOT-CTV         COMP-2.

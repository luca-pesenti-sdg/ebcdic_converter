@@ -0,0 +1,13 @@
+      *================================================================*
+      *    NOME COPY     : SIMDTRAN                                    *
+      *    DESCRIZIONE   : RECORD DI RICHIESTA PER L'UTILITY DI        *
+      *                    SIMULAZIONE DATE VALUTA CC1SIMD. UNA RIGA   *
+      *                    PER OGNI CAUSALE/DATA OPERAZIONE DA         *
+      *                    SIMULARE.                                   *
+      *================================================================*
+       01  SIMD-TRAN-REC.
+           05  SIMD-TRAN-ID              PIC X(4).
+           05  SIMD-TRAN-COD-CAU         PIC X(6).
+           05  SIMD-TRAN-RESTO           PIC X(10).
+           05  SIMD-TRAN-DATA-OPER       PIC 9(6).
+           05  FILLER                    PIC X(54).
